@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTSTRINGCONCATVARLEN.
+      *----------------------------------------------------------
+      * Variable-length alternative to TESTSTRINGCONCAT's fixed
+      * PIC X(11) mailing-label record. The fixed layout clips any
+      * concatenated name past 11 characters the same way GRACE-S2
+      * already gets clipped when "Hello " plus "Again" overruns
+      * its PIC X(5) -- this variant sizes each output record to the
+      * name that actually landed in it instead of a worst-case
+      * fixed width, so a long name is carried whole rather than
+      * silently cut. Kept as its own program rather than folded
+      * into TESTSTRINGCONCAT, the same way TESTARITHMETICCENTS is
+      * kept separate from TESTARITHMETIC for an alternate layout of
+      * the same underlying logic.
+      *----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-VL-LABEL-FILE ASSIGN TO GRACELBLV
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS GRACE-VL-STATUS.
+           SELECT GRACE-EXC-FILE ASSIGN TO GRACEEXC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-EXC-STATUS.
+           SELECT GRACE-RUNC-FILE ASSIGN TO GRACERUN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RUNC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-VL-LABEL-FILE
+           RECORD IS VARYING IN SIZE FROM 3 TO 43 CHARACTERS
+               DEPENDING ON GRACE-VL-REC-LEN.
+       01 GRACE-VL-LABEL-REC.
+           05 GRACE-VL-LEN PIC 9(02).
+           05 GRACE-VL-DATA PIC X(41).
+
+       FD  GRACE-EXC-FILE
+           RECORDING MODE IS F.
+           COPY GRACEEXC.
+
+       FD  GRACE-RUNC-FILE
+           RECORDING MODE IS F.
+           COPY GRACERUNC.
+
+       WORKING-STORAGE SECTION.
+       01 GRACE-VL-FIRST-NAME PIC X(20).
+       01 GRACE-VL-LAST-NAME PIC X(20).
+       01 GRACE-VL-NAME-BUFFER PIC X(41).
+
+      *Oversized staging buffer for the overflow check below -- a
+      *STRING pointer capped at (target length + 1) on overflow is
+      *indistinguishable from an exact fit under this shop's
+      *GnuCOBOL, so GRACE-VL-NAME-BUFFER itself can't be trusted to
+      *detect truncation when the name fills it exactly. STRING into
+      *a wider buffer first, then check the tail past
+      *GRACE-VL-NAME-BUFFER's width for non-spaces.
+       01 GRACE-VL-STAGE-BUFFER PIC X(60).
+
+       01 GRACE-VL-STR-PTR PIC 9(4).
+       01 GRACE-VL-REC-LEN PIC 9(04).
+
+       01 GRACE-VL-STATUS PIC X(02).
+           88 GRACE-VL-OK VALUE '00'.
+
+       01 GRACE-EXC-STATUS PIC X(02).
+           88 GRACE-EXC-OK VALUE '00'.
+           88 GRACE-EXC-NOT-FOUND VALUE '35'.
+
+       01 GRACE-RUNC-STATUS PIC X(02).
+           88 GRACE-RUNC-OK VALUE '00'.
+           88 GRACE-RUNC-NOT-FOUND VALUE '35'.
+
+       01 GRACE-VL-TRUNC-SW PIC X(01) VALUE 'N'.
+           88 GRACE-VL-TRUNCATED VALUE 'Y'.
+
+       01 GRACE-VL-REC-COUNT PIC 9(06) VALUE ZERO.
+       01 GRACE-VL-HASH-TOTAL PIC 9(08) VALUE ZERO.
+
+           COPY GRACERPTH.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           MOVE "TESTSTRINGCONCATVARLEN" TO GRACE-RPT-PROGRAM-NAME.
+           PERFORM 0500-PRINT-GRACE-RPT-HEADER.
+           OPEN OUTPUT GRACE-VL-LABEL-FILE.
+           MOVE "Bartholomew" TO GRACE-VL-FIRST-NAME.
+           MOVE "Worthington-Smythe" TO GRACE-VL-LAST-NAME.
+           PERFORM 1000-WRITE-VARLEN-LABEL.
+           MOVE "Hello" TO GRACE-VL-FIRST-NAME.
+           MOVE "World" TO GRACE-VL-LAST-NAME.
+           PERFORM 1000-WRITE-VARLEN-LABEL.
+           PERFORM 1500-WRITE-VARLEN-TRAILER.
+           CLOSE GRACE-VL-LABEL-FILE.
+           MOVE GRACE-VL-REC-COUNT TO GRACE-RPT-REC-COUNT.
+           PERFORM 0600-PRINT-GRACE-RPT-FOOTER.
+           MOVE "TESTSTRINGCONCATVARLEN" TO GRACE-RUNC-PROGRAM.
+           IF GRACE-VL-TRUNCATED
+               MOVE 4 TO RETURN-CODE
+               MOVE 1 TO GRACE-RUNC-EXCEPTION-COUNT
+           ELSE
+               MOVE 0 TO RETURN-CODE
+               MOVE ZERO TO GRACE-RUNC-EXCEPTION-COUNT
+           END-IF.
+           MOVE RETURN-CODE TO GRACE-RUNC-RC.
+           PERFORM 9700-LOG-RUN-CONTROL.
+           GOBACK.
+
+      *----------------------------------------------------------
+      * 1000-WRITE-VARLEN-LABEL builds "first last" the same way
+      * TESTSTRINGCONCAT builds GRACE-S3, then sizes the output
+      * record to the name's actual length instead of a fixed
+      * width -- GRACE-VL-REC-LEN drives how many bytes of
+      * GRACE-VL-LABEL-REC actually get written.
+      *----------------------------------------------------------
+       1000-WRITE-VARLEN-LABEL.
+           MOVE SPACES TO GRACE-VL-NAME-BUFFER.
+           MOVE SPACES TO GRACE-VL-STAGE-BUFFER.
+           MOVE 1 TO GRACE-VL-STR-PTR.
+           STRING GRACE-VL-FIRST-NAME DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  GRACE-VL-LAST-NAME DELIMITED BY SPACE
+               INTO GRACE-VL-STAGE-BUFFER
+               WITH POINTER GRACE-VL-STR-PTR
+           END-STRING.
+           MOVE GRACE-VL-STAGE-BUFFER(1:LENGTH OF GRACE-VL-NAME-BUFFER)
+               TO GRACE-VL-NAME-BUFFER.
+           IF GRACE-VL-STAGE-BUFFER(LENGTH OF GRACE-VL-NAME-BUFFER
+                   + 1:) NOT = SPACES
+               SET GRACE-VL-TRUNCATED TO TRUE
+               MOVE LENGTH OF GRACE-VL-NAME-BUFFER TO GRACE-VL-LEN
+               DISPLAY "*** WARNING: NAME TRUNCATED EVEN AT "
+                   "VARIABLE-LENGTH WIDTH ***"
+               MOVE "TESTSTRINGCONCATVARLEN" TO GRACE-EXC-PROGRAM
+               MOVE "TRUNCATION" TO GRACE-EXC-EVENT-TYPE
+               MOVE "GRACE-VL-NAME-BUFFER" TO GRACE-EXC-FIELD-NAME
+               MOVE "NAME TRUNCATED EVEN AT VARIABLE-LENGTH WIDTH"
+                   TO GRACE-EXC-DETAIL
+               PERFORM 8500-LOG-EXCEPTION
+           ELSE
+               COMPUTE GRACE-VL-LEN = GRACE-VL-STR-PTR - 1
+           END-IF.
+           MOVE GRACE-VL-NAME-BUFFER TO GRACE-VL-DATA.
+           COMPUTE GRACE-VL-REC-LEN = 2 + GRACE-VL-LEN.
+           WRITE GRACE-VL-LABEL-REC.
+           ADD 1 TO GRACE-VL-REC-COUNT.
+           ADD GRACE-VL-LEN TO GRACE-VL-HASH-TOTAL.
+           DISPLAY "WROTE " GRACE-VL-REC-LEN "-BYTE RECORD: "
+               GRACE-VL-DATA(1:GRACE-VL-LEN).
+
+      *----------------------------------------------------------
+      * 1500-WRITE-VARLEN-TRAILER appends the same record-count/
+      * hash-total trailer TESTSTRINGCONCAT's fixed-width output
+      * closes out with, sized to this file's own variable layout.
+      *----------------------------------------------------------
+       1500-WRITE-VARLEN-TRAILER.
+           MOVE "TR" TO GRACE-VL-DATA(1:2).
+           MOVE GRACE-VL-REC-COUNT TO GRACE-VL-DATA(3:6).
+           MOVE GRACE-VL-HASH-TOTAL TO GRACE-VL-DATA(9:8).
+           MOVE 16 TO GRACE-VL-LEN.
+           COMPUTE GRACE-VL-REC-LEN = 2 + GRACE-VL-LEN.
+           WRITE GRACE-VL-LABEL-REC.
+
+           COPY GRACERPTP.
+
+           COPY GRACEEXCP.
+
+           COPY GRACERUNCP.
