@@ -1,7 +1,43 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTSTRINGCONCAT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-EXC-FILE ASSIGN TO GRACEEXC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-EXC-STATUS.
+           SELECT GRACE-LABEL-FILE ASSIGN TO GRACELBL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-LBL-STATUS.
+           SELECT GRACE-RUNC-FILE ASSIGN TO GRACERUN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RUNC-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-EXC-FILE
+           RECORDING MODE IS F.
+           COPY GRACEEXC.
+
+      *Mailing-label output built from the GRACE-S3 name concatenation
+      *below. GRACE-LABEL-TRAILER-REC closes the file out with a
+      *record count and hash total so a downstream reader can confirm
+      *nothing was lost or duplicated in transit.
+       FD  GRACE-LABEL-FILE
+           RECORDING MODE IS F.
+       01 GRACE-LABEL-DATA-REC.
+           05 GRACE-LBL-LEN PIC 9(02).
+           05 GRACE-LBL-DATA PIC X(11).
+       01 GRACE-LABEL-TRAILER-REC.
+           05 GRACE-LBL-TRL-ID PIC X(02) VALUE "TR".
+           05 GRACE-LBL-TRL-COUNT PIC 9(06).
+           05 GRACE-LBL-TRL-HASH PIC 9(08).
+
+       FD  GRACE-RUNC-FILE
+           RECORDING MODE IS F.
+           COPY GRACERUNC.
+
        WORKING-STORAGE SECTION.
        01 GRACE-S1 PIC X(6).
        01 GRACE-S2 PIC X(5).
@@ -11,22 +47,168 @@
       *GRACE Compiler Helper Variables
        01 GRACE-TMP-STR PIC X(256).
 
+       01 GRACE-STR-PTR PIC 9(4).
+       01 GRACE-STR-OVFL-SW PIC X(01) VALUE 'N'.
+           88 GRACE-STR-OVERFLOWED VALUE 'Y'.
+
+      *Oversized staging buffers for the STRING overflow check below --
+      *a pointer capped at (target length + 1) on overflow is
+      *indistinguishable from an exact fit under this shop's
+      *GnuCOBOL, so the STRING target itself can't be trusted to
+      *detect truncation. STRING into a buffer wide enough to never
+      *overflow, then check the tail past the real target's width for
+      *non-spaces before moving the (possibly truncated) result in,
+      *the same reference-modification technique already used below
+      *for GRACE-S4.
+       01 GRACE-S3-STAGE PIC X(20).
+       01 GRACE-S2-STAGE PIC X(20).
+
+       01 GRACE-S3-LP-REC.
+           05 GRACE-S3-LP-LEN PIC 9(2).
+           05 GRACE-S3-LP-DATA PIC X(11).
+
+       01 GRACE-S4-STAGE PIC X(20).
+       01 GRACE-S4-OVFL-SW PIC X(01) VALUE 'N'.
+           88 GRACE-S4-OVERFLOWED VALUE 'Y'.
+
+       01 GRACE-EXC-STATUS PIC X(02).
+           88 GRACE-EXC-OK VALUE '00'.
+           88 GRACE-EXC-NOT-FOUND VALUE '35'.
+
+       01 GRACE-LBL-STATUS PIC X(02).
+           88 GRACE-LBL-OK VALUE '00'.
+
+       01 GRACE-RUNC-STATUS PIC X(02).
+           88 GRACE-RUNC-OK VALUE '00'.
+           88 GRACE-RUNC-NOT-FOUND VALUE '35'.
+
+       01 GRACE-LBL-REC-COUNT PIC 9(06) VALUE ZERO.
+       01 GRACE-LBL-HASH-TOTAL PIC 9(08) VALUE ZERO.
+
+           COPY GRACERPTH.
+
        PROCEDURE DIVISION.
        MAIN SECTION.
+           MOVE "TESTSTRINGCONCAT" TO GRACE-RPT-PROGRAM-NAME.
+           PERFORM 0500-PRINT-GRACE-RPT-HEADER.
+           OPEN OUTPUT GRACE-LABEL-FILE.
            MOVE "Hello " TO GRACE-S1.
            MOVE "World" TO GRACE-S2.
            MOVE SPACES TO GRACE-S3.
+           MOVE SPACES TO GRACE-S3-STAGE.
+           MOVE 1 TO GRACE-STR-PTR.
            STRING GRACE-S1 DELIMITED BY SIZE
                   GRACE-S2 DELIMITED BY SIZE
-               INTO GRACE-S3.
+               INTO GRACE-S3-STAGE
+               WITH POINTER GRACE-STR-PTR
+           END-STRING.
+           IF GRACE-S3-STAGE(LENGTH OF GRACE-S3 + 1:) NOT = SPACES
+               SET GRACE-STR-OVERFLOWED TO TRUE
+               DISPLAY "*** WARNING: STRING RESULT TRUNCATED INTO "
+                   "GRACE-S3 ***"
+               MOVE "TESTSTRINGCONCAT" TO GRACE-EXC-PROGRAM
+               MOVE "TRUNCATION" TO GRACE-EXC-EVENT-TYPE
+               MOVE "GRACE-S3" TO GRACE-EXC-FIELD-NAME
+               MOVE "STRING RESULT TRUNCATED INTO GRACE-S3"
+                   TO GRACE-EXC-DETAIL
+               PERFORM 8500-LOG-EXCEPTION
+           END-IF.
+           MOVE GRACE-S3-STAGE(1:LENGTH OF GRACE-S3) TO GRACE-S3.
            DISPLAY GRACE-S1.
            DISPLAY GRACE-S3.
+      *Length-prefixed record so downstream readers know where the
+      *real content in GRACE-S3 ends and the trailing padding starts.
+           COMPUTE GRACE-S3-LP-LEN = GRACE-STR-PTR - 1.
+           MOVE GRACE-S3 TO GRACE-S3-LP-DATA.
+           DISPLAY GRACE-S3-LP-REC.
+           MOVE GRACE-S3-LP-LEN TO GRACE-LBL-LEN.
+           MOVE GRACE-S3-LP-DATA TO GRACE-LBL-DATA.
+           PERFORM 1500-WRITE-LABEL-RECORD.
            DISPLAY GRACE-TMP-STR.
            MOVE SPACES TO GRACE-S2.
+           MOVE SPACES TO GRACE-S2-STAGE.
+           MOVE 1 TO GRACE-STR-PTR.
            STRING GRACE-S1 DELIMITED BY SIZE
                   "Again" DELIMITED BY SIZE
-               INTO GRACE-S2.
+               INTO GRACE-S2-STAGE
+               WITH POINTER GRACE-STR-PTR
+           END-STRING.
+           IF GRACE-S2-STAGE(LENGTH OF GRACE-S2 + 1:) NOT = SPACES
+               SET GRACE-STR-OVERFLOWED TO TRUE
+               DISPLAY "*** WARNING: STRING RESULT TRUNCATED INTO "
+                   "GRACE-S2 - SOURCE LENGTH EXCEEDS TARGET PICTURE "
+                   "***"
+               MOVE "TESTSTRINGCONCAT" TO GRACE-EXC-PROGRAM
+               MOVE "TRUNCATION" TO GRACE-EXC-EVENT-TYPE
+               MOVE "GRACE-S2" TO GRACE-EXC-FIELD-NAME
+               MOVE "STRING RESULT TRUNCATED INTO GRACE-S2"
+                   TO GRACE-EXC-DETAIL
+               PERFORM 8500-LOG-EXCEPTION
+           END-IF.
+           MOVE GRACE-S2-STAGE(1:LENGTH OF GRACE-S2) TO GRACE-S2.
            DISPLAY GRACE-S2.
-           MOVE "ABC" TO GRACE-S4.
+      *Padding/truncation audit -- stage the source in a field wide
+      *enough to hold it uncut, then check whether anything lands
+      *past GRACE-S4's picture width before the real MOVE.
+           MOVE SPACES TO GRACE-S4-STAGE.
+           MOVE "ABC" TO GRACE-S4-STAGE.
+           IF GRACE-S4-STAGE(LENGTH OF GRACE-S4 + 1:) NOT = SPACES
+               SET GRACE-S4-OVERFLOWED TO TRUE
+               DISPLAY "*** WARNING: SOURCE FOR GRACE-S4 EXCEEDS "
+                   "TARGET PICTURE - CHARACTERS WOULD BE TRUNCATED "
+                   "***"
+               MOVE "TESTSTRINGCONCAT" TO GRACE-EXC-PROGRAM
+               MOVE "TRUNCATION" TO GRACE-EXC-EVENT-TYPE
+               MOVE "GRACE-S4" TO GRACE-EXC-FIELD-NAME
+               MOVE "SOURCE FOR GRACE-S4 EXCEEDS TARGET PICTURE"
+                   TO GRACE-EXC-DETAIL
+               PERFORM 8500-LOG-EXCEPTION
+           END-IF.
+           MOVE GRACE-S4-STAGE(1:LENGTH OF GRACE-S4) TO GRACE-S4.
            DISPLAY GRACE-S4.
+           PERFORM 1600-WRITE-LABEL-TRAILER.
+           CLOSE GRACE-LABEL-FILE.
+           MOVE 1 TO GRACE-RPT-REC-COUNT.
+           PERFORM 0600-PRINT-GRACE-RPT-FOOTER.
+           IF GRACE-STR-OVERFLOWED OR GRACE-S4-OVERFLOWED
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           MOVE "TESTSTRINGCONCAT" TO GRACE-RUNC-PROGRAM.
+           MOVE RETURN-CODE TO GRACE-RUNC-RC.
+           MOVE ZERO TO GRACE-RUNC-EXCEPTION-COUNT.
+           IF GRACE-STR-OVERFLOWED
+               ADD 1 TO GRACE-RUNC-EXCEPTION-COUNT
+           END-IF.
+           IF GRACE-S4-OVERFLOWED
+               ADD 1 TO GRACE-RUNC-EXCEPTION-COUNT
+           END-IF.
+           PERFORM 9700-LOG-RUN-CONTROL.
            GOBACK.
+
+      *----------------------------------------------------------
+      * 1500-WRITE-LABEL-RECORD writes one mailing-label record to
+      * GRACELBL and folds its length into the running hash total,
+      * so the trailer written by 1600-WRITE-LABEL-TRAILER can be
+      * checked against what a downstream reader actually receives.
+      *----------------------------------------------------------
+       1500-WRITE-LABEL-RECORD.
+           WRITE GRACE-LABEL-DATA-REC.
+           ADD 1 TO GRACE-LBL-REC-COUNT.
+           ADD GRACE-S3-LP-LEN TO GRACE-LBL-HASH-TOTAL.
+
+      *----------------------------------------------------------
+      * 1600-WRITE-LABEL-TRAILER appends the record-count/hash-total
+      * trailer that closes GRACELBL out.
+      *----------------------------------------------------------
+       1600-WRITE-LABEL-TRAILER.
+           MOVE GRACE-LBL-REC-COUNT TO GRACE-LBL-TRL-COUNT.
+           MOVE GRACE-LBL-HASH-TOTAL TO GRACE-LBL-TRL-HASH.
+           WRITE GRACE-LABEL-TRAILER-REC.
+
+           COPY GRACERPTP.
+
+           COPY GRACEEXCP.
+
+           COPY GRACERUNCP.
