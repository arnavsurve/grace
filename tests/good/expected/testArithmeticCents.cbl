@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTARITHMETICCENTS.
+      *Decimal/cents variant of TESTARITHMETIC's operand fields.
+      *GRACE-A through GRACE-I here carry an implicit V99 decimal
+      *point instead of TESTARITHMETIC's integer-only PIC 9(n), so
+      *ledger-grade dollars-and-cents arithmetic doesn't have to be
+      *faked with separate whole-number and cents fields.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-RUNC-FILE ASSIGN TO GRACERUN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RUNC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-RUNC-FILE
+           RECORDING MODE IS F.
+           COPY GRACERUNC.
+
+       WORKING-STORAGE SECTION.
+       01 GRACE-RUNC-STATUS PIC X(02).
+           88 GRACE-RUNC-OK VALUE '00'.
+           88 GRACE-RUNC-NOT-FOUND VALUE '35'.
+
+      *GRACE-I-UNROUNDED carries one extra decimal place than
+      *GRACE-I so a ROUNDED COMPUTE's dropped fraction can be
+      *detected instead of silently absorbed - the same rounding-
+      *mode reporting TESTWIDTHINFERENCE's shop rule calls for.
+       01 GRACE-I-UNROUNDED PIC 9(5)V999.
+       01 GRACE-ARC-ROUND-SW PIC X(01) VALUE 'N'.
+           88 GRACE-ARC-WAS-ROUNDED VALUE 'Y'.
+
+       01 GRACE-A PIC 9(4)V99.
+       01 GRACE-B PIC 9(4)V99.
+       01 GRACE-C PIC 9(5)V99.
+       01 GRACE-D PIC 9(5)V99.
+       01 GRACE-E PIC 9(5)V99.
+       01 GRACE-F PIC 9(5)V99.
+       01 GRACE-G PIC 9(5)V99.
+       01 GRACE-H PIC 9(5)V99.
+       01 GRACE-I PIC 9(5)V99.
+
+      *Edited display masks so the cents amounts read as a decimal
+      *dollar figure instead of an unpunctuated digit string.
+       01 GRACE-C-ED PIC Z(4)9.99.
+       01 GRACE-D-ED PIC Z(4)9.99.
+       01 GRACE-E-ED PIC Z(4)9.99.
+       01 GRACE-F-ED PIC Z(4)9.99.
+       01 GRACE-G-ED PIC Z(4)9.99.
+       01 GRACE-H-ED PIC Z(4)9.99.
+       01 GRACE-I-ED PIC Z(4)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           MOVE 10.50 TO GRACE-A.
+           MOVE 5.25 TO GRACE-B.
+           COMPUTE GRACE-C = GRACE-A + GRACE-B.
+           COMPUTE GRACE-D = GRACE-A - 3.
+           COMPUTE GRACE-E = GRACE-B * 2.
+           COMPUTE GRACE-F ROUNDED = GRACE-A / 2.
+           MOVE GRACE-C TO GRACE-C-ED.
+           MOVE GRACE-D TO GRACE-D-ED.
+           MOVE GRACE-E TO GRACE-E-ED.
+           MOVE GRACE-F TO GRACE-F-ED.
+           DISPLAY "SUM (A+B)....: " GRACE-C-ED.
+           DISPLAY "DIFF (A-3)...: " GRACE-D-ED.
+           DISPLAY "PROD (B*2)...: " GRACE-E-ED.
+           DISPLAY "QUOT (A/2)...: " GRACE-F-ED.
+           COMPUTE GRACE-G = GRACE-A + (GRACE-B * 2).
+           MOVE GRACE-G TO GRACE-G-ED.
+           DISPLAY "A+B*2........: " GRACE-G-ED.
+           COMPUTE GRACE-H = (GRACE-A + GRACE-B) * 2.
+           MOVE GRACE-H TO GRACE-H-ED.
+           DISPLAY "(A+B)*2......: " GRACE-H-ED.
+           COMPUTE GRACE-I-UNROUNDED = (GRACE-A * GRACE-B) + 2.
+           COMPUTE GRACE-I ROUNDED = (GRACE-A * GRACE-B) + 2.
+           MOVE GRACE-I TO GRACE-I-ED.
+           DISPLAY "A*B+2........: " GRACE-I-ED.
+           IF GRACE-I-UNROUNDED NOT = GRACE-I
+               SET GRACE-ARC-WAS-ROUNDED TO TRUE
+               DISPLAY "*** NOTE: A*B+2 ROUNDED FROM " GRACE-I-UNROUNDED
+                   " TO " GRACE-I " ***"
+           END-IF.
+           IF GRACE-ARC-WAS-ROUNDED
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           MOVE "TESTARITHMETICCENTS" TO GRACE-RUNC-PROGRAM.
+           MOVE RETURN-CODE TO GRACE-RUNC-RC.
+           MOVE ZERO TO GRACE-RUNC-EXCEPTION-COUNT.
+           PERFORM 9700-LOG-RUN-CONTROL.
+           GOBACK.
+
+           COPY GRACERUNCP.
