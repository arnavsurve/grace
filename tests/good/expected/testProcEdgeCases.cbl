@@ -1,28 +1,122 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTPROCEDGECASES.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-PRR-FILE ASSIGN TO GRACEPRR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-PRR-STATUS.
+           SELECT GRACE-RUNC-FILE ASSIGN TO GRACERUN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RUNC-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-PRR-FILE
+           RECORDING MODE IS F.
+           COPY GRACEPRR.
+
+       FD  GRACE-RUNC-FILE
+           RECORDING MODE IS F.
+           COPY GRACERUNC.
+
        WORKING-STORAGE SECTION.
-       01 GRACE-GVAL PIC 9(2).
+       01 GRACE-GVAL PIC 9(2) VALUE ZERO.
+
+       01 GRACE-PRR-STATUS PIC X(02).
+           88 GRACE-PRR-OK VALUE '00'.
+           88 GRACE-PRR-NOT-FOUND VALUE '35'.
+
+       01 GRACE-RUNC-STATUS PIC X(02).
+           88 GRACE-RUNC-OK VALUE '00'.
+           88 GRACE-RUNC-NOT-FOUND VALUE '35'.
+
+       01 GRACE-GVAL-AUDIT.
+           05 GRACE-GVAL-PREV PIC 9(2) VALUE ZERO.
+           05 GRACE-GVAL-SETTER PIC X(20) VALUE SPACES.
+
+      *Last value GRACE-SHOWVAL actually displayed, kept separately
+      *from GRACE-GVAL-PREV (which tracks the last MOVE into
+      *GRACE-GVAL) so a before/after image can be taken every time
+      *GRACE-SHOWVAL runs, whether or not the global changed since
+      *its last call.
+       01 GRACE-GVAL-LAST-SHOWN PIC 9(2) VALUE ZERO.
+
+           COPY GRACETRC.
 
        PROCEDURE DIVISION.
        DECLARATIVES.
        GRACE-EMPTY SECTION.
       *proc empty(): void
+           ACCEPT GRACE-TRACE-TIME FROM TIME.
+           DISPLAY "TRACE: ENTER GRACE-EMPTY AT " GRACE-TRACE-TIME.
+           ACCEPT GRACE-TRACE-TIME FROM TIME.
+           DISPLAY "TRACE: EXIT  GRACE-EMPTY AT " GRACE-TRACE-TIME.
            EXIT SECTION.
 
        GRACE-SHOWVAL SECTION.
       *proc showVal(): void
+           ACCEPT GRACE-TRACE-TIME FROM TIME.
+           DISPLAY "TRACE: ENTER GRACE-SHOWVAL AT " GRACE-TRACE-TIME.
+           PERFORM 8100-LOG-GVAL-IMAGE.
            DISPLAY "Value in proc: ".
            DISPLAY GRACE-GVAL.
+           ACCEPT GRACE-TRACE-TIME FROM TIME.
+           DISPLAY "TRACE: EXIT  GRACE-SHOWVAL AT " GRACE-TRACE-TIME.
            EXIT SECTION.
 
        END DECLARATIVES.
 
        MAIN SECTION.
+           PERFORM 0100-ASSIGN-GRACE-JOB-ID.
+           MOVE GRACE-GVAL TO GRACE-GVAL-PREV.
+           MOVE "MAIN" TO GRACE-GVAL-SETTER.
            MOVE 42 TO GRACE-GVAL.
+           PERFORM 8000-AUDIT-GVAL-CHANGE.
            PERFORM GRACE-EMPTY.
            DISPLAY "Global value: ".
            DISPLAY GRACE-GVAL.
            PERFORM GRACE-SHOWVAL.
+           MOVE 0 TO RETURN-CODE.
+           MOVE "TESTPROCEDGECASES" TO GRACE-RUNC-PROGRAM.
+           MOVE RETURN-CODE TO GRACE-RUNC-RC.
+           MOVE ZERO TO GRACE-RUNC-EXCEPTION-COUNT.
+           PERFORM 9700-LOG-RUN-CONTROL.
            GOBACK.
+
+      *----------------------------------------------------------
+      * 8000-AUDIT-GVAL-CHANGE writes an audit line every time
+      * GRACE-GVAL is changed, recording which section made the
+      * change and the before/after values, so a bad value showing
+      * up in GRACE-SHOWVAL can be traced back to its source.
+      *----------------------------------------------------------
+       8000-AUDIT-GVAL-CHANGE.
+           DISPLAY "AUDIT: GRACE-GVAL CHANGED BY " GRACE-GVAL-SETTER
+               " FROM " GRACE-GVAL-PREV " TO " GRACE-GVAL.
+           STRING "AUDIT: GVAL " GRACE-GVAL-SETTER " " GRACE-GVAL-PREV
+                  " TO " GRACE-GVAL DELIMITED BY SIZE
+               INTO GRACE-PRR-TEXT.
+           PERFORM 8700-WRITE-PROC-REPORT-LINE.
+
+      *----------------------------------------------------------
+      * 8100-LOG-GVAL-IMAGE writes a before/after image of
+      * GRACE-GVAL every time GRACE-SHOWVAL runs, independent of
+      * 8000-AUDIT-GVAL-CHANGE's own change log, so a proc that
+      * merely reads (rather than sets) the global still leaves a
+      * trail of what it saw.
+      *----------------------------------------------------------
+       8100-LOG-GVAL-IMAGE.
+           DISPLAY "IMAGE: GRACE-GVAL BEFORE=" GRACE-GVAL-LAST-SHOWN
+               " AFTER=" GRACE-GVAL " (AS SEEN BY GRACE-SHOWVAL)".
+           STRING "IMAGE: GVAL BEFORE=" GRACE-GVAL-LAST-SHOWN
+                  " AFTER=" GRACE-GVAL DELIMITED BY SIZE
+               INTO GRACE-PRR-TEXT.
+           PERFORM 8700-WRITE-PROC-REPORT-LINE.
+           MOVE GRACE-GVAL TO GRACE-GVAL-LAST-SHOWN.
+
+           COPY GRACETRCP.
+
+           COPY GRACEPRRP.
+
+           COPY GRACERUNCP.
