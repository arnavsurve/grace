@@ -1,17 +1,75 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTSELFASSIGN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-EXC-FILE ASSIGN TO GRACEEXC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-EXC-STATUS.
+           SELECT GRACE-RUNC-FILE ASSIGN TO GRACERUN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RUNC-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-EXC-FILE
+           RECORDING MODE IS F.
+           COPY GRACEEXC.
+
+       FD  GRACE-RUNC-FILE
+           RECORDING MODE IS F.
+           COPY GRACERUNC.
+
        WORKING-STORAGE SECTION.
        01 GRACE-I PIC 9(1).
        01 GRACE-X PIC X(5).
 
+       01 GRACE-SELFASSIGN-SKIPS PIC 9(6) VALUE ZERO.
+
+       01 GRACE-EXC-STATUS PIC X(02).
+           88 GRACE-EXC-OK VALUE '00'.
+           88 GRACE-EXC-NOT-FOUND VALUE '35'.
+
+       01 GRACE-RUNC-STATUS PIC X(02).
+           88 GRACE-RUNC-OK VALUE '00'.
+           88 GRACE-RUNC-NOT-FOUND VALUE '35'.
+
        PROCEDURE DIVISION.
        MAIN SECTION.
            MOVE "start" TO GRACE-X.
       *Self-assignment of GRACE-X - skipping MOVE
+           ADD 1 TO GRACE-SELFASSIGN-SKIPS.
+           MOVE "TESTSELFASSIGN" TO GRACE-EXC-PROGRAM.
+           MOVE "SELFASSIGN" TO GRACE-EXC-EVENT-TYPE.
+           MOVE "GRACE-X" TO GRACE-EXC-FIELD-NAME.
+           MOVE "MOVE OF GRACE-X TO ITSELF SKIPPED"
+               TO GRACE-EXC-DETAIL.
+           PERFORM 8500-LOG-EXCEPTION.
            DISPLAY GRACE-X.
            MOVE 5 TO GRACE-I.
       *Self-assignment of GRACE-I - skipping MOVE
+           ADD 1 TO GRACE-SELFASSIGN-SKIPS.
+           MOVE "TESTSELFASSIGN" TO GRACE-EXC-PROGRAM.
+           MOVE "SELFASSIGN" TO GRACE-EXC-EVENT-TYPE.
+           MOVE "GRACE-I" TO GRACE-EXC-FIELD-NAME.
+           MOVE "MOVE OF GRACE-I TO ITSELF SKIPPED"
+               TO GRACE-EXC-DETAIL.
+           PERFORM 8500-LOG-EXCEPTION.
            DISPLAY GRACE-I.
+           DISPLAY "SELF-ASSIGNMENT SKIPS THIS RUN: "
+               GRACE-SELFASSIGN-SKIPS.
+           IF GRACE-SELFASSIGN-SKIPS > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           MOVE "TESTSELFASSIGN" TO GRACE-RUNC-PROGRAM.
+           MOVE RETURN-CODE TO GRACE-RUNC-RC.
+           MOVE GRACE-SELFASSIGN-SKIPS TO GRACE-RUNC-EXCEPTION-COUNT.
+           PERFORM 9700-LOG-RUN-CONTROL.
            GOBACK.
+
+           COPY GRACEEXCP.
+
+           COPY GRACERUNCP.
