@@ -1,28 +1,236 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTMULTIPLEPROCS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-PROCSEL-FILE ASSIGN TO GRACEPSL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-PSL-STATUS.
+           SELECT GRACE-COMPSIG-FILE ASSIGN TO GRACECMP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-CMP-STATUS.
+           SELECT GRACE-RESTART-FILE ASSIGN TO GRACERST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RST-STATUS.
+           SELECT GRACE-RUNC-FILE ASSIGN TO GRACERUN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RUNC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-PROCSEL-FILE
+           RECORDING MODE IS F.
+       01 GRACE-PROCSEL-REC.
+           05 GRACE-PSL-FIRST PIC X(01).
+           05 GRACE-PSL-SECOND PIC X(01).
+           05 GRACE-PSL-THIRD PIC X(01).
+           05 FILLER PIC X(77).
+
+       FD  GRACE-COMPSIG-FILE
+           RECORDING MODE IS F.
+       01 GRACE-COMPSIG-REC.
+           05 GRACE-CMP-JOBNAME PIC X(08).
+           05 GRACE-CMP-TIMESTAMP PIC 9(14).
+           05 GRACE-CMP-RETCODE PIC 9(04).
+           05 FILLER PIC X(66).
+
+      *Restart control card. Ops sets GRACE-RST-RESUME-IDX to the
+      *GRACE-PROC-TABLE slot to resume at when a prior run of this
+      *chain abended partway through, so the rerun skips straight to
+      *the failed step instead of re-running everything from
+      *GRACE-FIRST. Absent or empty means start at slot 1 as usual.
+       FD  GRACE-RESTART-FILE
+           RECORDING MODE IS F.
+       01 GRACE-RESTART-REC.
+           05 GRACE-RST-RESUME-IDX PIC 9(02).
+           05 FILLER PIC X(78).
+
+       FD  GRACE-RUNC-FILE
+           RECORDING MODE IS F.
+           COPY GRACERUNC.
+
+       WORKING-STORAGE SECTION.
+           COPY GRACETRC.
+
+       01 GRACE-PSL-STATUS PIC X(02).
+           88 GRACE-PSL-NOT-FOUND VALUE '35'.
+
+       01 GRACE-CMP-STATUS PIC X(02).
+           88 GRACE-CMP-OK VALUE '00'.
+
+       01 GRACE-RST-STATUS PIC X(02).
+           88 GRACE-RST-NOT-FOUND VALUE '35'.
+
+       01 GRACE-RUNC-STATUS PIC X(02).
+           88 GRACE-RUNC-OK VALUE '00'.
+           88 GRACE-RUNC-NOT-FOUND VALUE '35'.
+
+       01 GRACE-RESTART-POINT PIC 9(02) VALUE 1.
+
+       01 GRACE-CMP-DATE PIC 9(08).
+       01 GRACE-CMP-TIME PIC 9(08).
+
+       01 GRACE-PROC-SWITCHES.
+           05 GRACE-RUN-FIRST PIC X(01) VALUE 'Y'.
+               88 GRACE-FIRST-ENABLED VALUE 'Y'.
+           05 GRACE-RUN-SECOND PIC X(01) VALUE 'Y'.
+               88 GRACE-SECOND-ENABLED VALUE 'Y'.
+           05 GRACE-RUN-THIRD PIC X(01) VALUE 'Y'.
+               88 GRACE-THIRD-ENABLED VALUE 'Y'.
+
+       01 GRACE-PROC-COUNT PIC 9(2) VALUE 4.
+       01 GRACE-DISPATCH-IDX PIC 9(2).
+
+       01 GRACE-PROC-TABLE.
+           05 GRACE-PROC-ENTRY OCCURS 4 TIMES.
+               10 GRACE-PROC-CODE PIC 9(1).
+               10 GRACE-PROC-ENABLED PIC X(01).
+
        PROCEDURE DIVISION.
        DECLARATIVES.
        GRACE-FIRST SECTION.
       *proc first(): void
+           ACCEPT GRACE-TRACE-TIME FROM TIME.
+           DISPLAY "TRACE: JOB " GRACE-JOB-ID " ENTER GRACE-FIRST AT "
+               GRACE-TRACE-TIME.
            DISPLAY "This is the first procedure".
+           ACCEPT GRACE-TRACE-TIME FROM TIME.
+           DISPLAY "TRACE: JOB " GRACE-JOB-ID " EXIT  GRACE-FIRST AT "
+               GRACE-TRACE-TIME.
            EXIT SECTION.
 
        GRACE-SECOND SECTION.
       *proc second(): void
+           ACCEPT GRACE-TRACE-TIME FROM TIME.
+           DISPLAY "TRACE: JOB " GRACE-JOB-ID " ENTER GRACE-SECOND AT "
+               GRACE-TRACE-TIME.
            DISPLAY "This is the second procedure".
+           ACCEPT GRACE-TRACE-TIME FROM TIME.
+           DISPLAY "TRACE: JOB " GRACE-JOB-ID " EXIT  GRACE-SECOND AT "
+               GRACE-TRACE-TIME.
            EXIT SECTION.
 
        GRACE-THIRD SECTION.
       *proc third(): void
+           ACCEPT GRACE-TRACE-TIME FROM TIME.
+           DISPLAY "TRACE: JOB " GRACE-JOB-ID " ENTER GRACE-THIRD AT "
+               GRACE-TRACE-TIME.
            DISPLAY "This is the third procedure".
+           PERFORM 4000-WRITE-COMPLETION-SIGNAL.
+           ACCEPT GRACE-TRACE-TIME FROM TIME.
+           DISPLAY "TRACE: JOB " GRACE-JOB-ID " EXIT  GRACE-THIRD AT "
+               GRACE-TRACE-TIME.
            EXIT SECTION.
 
        END DECLARATIVES.
 
        MAIN SECTION.
-           PERFORM GRACE-FIRST.
-           PERFORM GRACE-SECOND.
-           PERFORM GRACE-THIRD.
-           PERFORM GRACE-FIRST.
+           PERFORM 0100-ASSIGN-GRACE-JOB-ID.
+           OPEN OUTPUT GRACE-COMPSIG-FILE.
+           PERFORM 1000-LOAD-PROC-SELECTIONS.
+           PERFORM 1050-LOAD-RESTART-POINT.
+           PERFORM 2000-BUILD-PROC-TABLE.
+           PERFORM 3000-DISPATCH-PROCS
+               VARYING GRACE-DISPATCH-IDX FROM 1 BY 1
+               UNTIL GRACE-DISPATCH-IDX > GRACE-PROC-COUNT.
+           CLOSE GRACE-COMPSIG-FILE.
+           MOVE 0 TO RETURN-CODE.
+           MOVE "TESTMULTIPLEPROCS" TO GRACE-RUNC-PROGRAM.
+           MOVE RETURN-CODE TO GRACE-RUNC-RC.
+           MOVE ZERO TO GRACE-RUNC-EXCEPTION-COUNT.
+           PERFORM 9700-LOG-RUN-CONTROL.
            GOBACK.
+
+           COPY GRACETRCP.
+
+           COPY GRACERUNCP.
+
+      *----------------------------------------------------------
+      * 4000-WRITE-COMPLETION-SIGNAL drops a completion-status
+      * record to GRACECMP so the external job scheduler can tell
+      * this step finished without a human reading the console.
+      *----------------------------------------------------------
+       4000-WRITE-COMPLETION-SIGNAL.
+           ACCEPT GRACE-CMP-DATE FROM DATE YYYYMMDD.
+           ACCEPT GRACE-CMP-TIME FROM TIME.
+           INITIALIZE GRACE-COMPSIG-REC.
+           MOVE "TSTMPROC" TO GRACE-CMP-JOBNAME.
+           COMPUTE GRACE-CMP-TIMESTAMP =
+               GRACE-CMP-DATE * 1000000 + (GRACE-CMP-TIME / 100).
+           MOVE 0000 TO GRACE-CMP-RETCODE.
+           WRITE GRACE-COMPSIG-REC.
+
+      *----------------------------------------------------------
+      * 2000-BUILD-PROC-TABLE lays out the run sequence and, for
+      * each slot, which proc code it calls and whether that proc
+      * is enabled this run. Adding a proc to the run means adding
+      * a table row here, not touching the dispatch loop below.
+      *----------------------------------------------------------
+       2000-BUILD-PROC-TABLE.
+           MOVE 1 TO GRACE-PROC-CODE(1).
+           MOVE GRACE-RUN-FIRST TO GRACE-PROC-ENABLED(1).
+           MOVE 2 TO GRACE-PROC-CODE(2).
+           MOVE GRACE-RUN-SECOND TO GRACE-PROC-ENABLED(2).
+           MOVE 3 TO GRACE-PROC-CODE(3).
+           MOVE GRACE-RUN-THIRD TO GRACE-PROC-ENABLED(3).
+           MOVE 1 TO GRACE-PROC-CODE(4).
+           MOVE GRACE-RUN-FIRST TO GRACE-PROC-ENABLED(4).
+
+       3000-DISPATCH-PROCS.
+           IF GRACE-DISPATCH-IDX < GRACE-RESTART-POINT
+               DISPLAY "RESTART: SKIPPING SLOT " GRACE-DISPATCH-IDX
+                   " - PRIOR TO RESUME POINT " GRACE-RESTART-POINT
+           ELSE
+               IF GRACE-PROC-ENABLED(GRACE-DISPATCH-IDX) = 'Y'
+                   EVALUATE GRACE-PROC-CODE(GRACE-DISPATCH-IDX)
+                       WHEN 1
+                           PERFORM GRACE-FIRST
+                       WHEN 2
+                           PERFORM GRACE-SECOND
+                       WHEN 3
+                           PERFORM GRACE-THIRD
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------
+      * 1050-LOAD-RESTART-POINT reads the restart control card, if
+      * one was staged ahead of this run, and sets GRACE-RESTART-
+      * POINT to the GRACE-PROC-TABLE slot to resume at. No card
+      * means a normal, full-chain run starting at slot 1.
+      *----------------------------------------------------------
+       1050-LOAD-RESTART-POINT.
+           OPEN INPUT GRACE-RESTART-FILE.
+           IF GRACE-RST-NOT-FOUND
+               MOVE 1 TO GRACE-RESTART-POINT
+           ELSE
+               READ GRACE-RESTART-FILE
+                   AT END
+                       MOVE 1 TO GRACE-RESTART-POINT
+                   NOT AT END
+                       MOVE GRACE-RST-RESUME-IDX TO GRACE-RESTART-POINT
+               END-READ
+               CLOSE GRACE-RESTART-FILE
+           END-IF.
+           IF GRACE-RESTART-POINT > 1
+               DISPLAY "RESTARTING CHAIN AT SLOT " GRACE-RESTART-POINT
+           END-IF.
+
+       1000-LOAD-PROC-SELECTIONS.
+           OPEN INPUT GRACE-PROCSEL-FILE.
+           IF GRACE-PSL-NOT-FOUND
+               DISPLAY "GRACEPSL NOT FOUND - RUNNING ALL PROCS "
+                   "(DEFAULT)"
+           ELSE
+               READ GRACE-PROCSEL-FILE
+                   AT END
+                       DISPLAY "GRACEPSL EMPTY - RUNNING ALL PROCS "
+                           "(DEFAULT)"
+                   NOT AT END
+                       MOVE GRACE-PSL-FIRST TO GRACE-RUN-FIRST
+                       MOVE GRACE-PSL-SECOND TO GRACE-RUN-SECOND
+                       MOVE GRACE-PSL-THIRD TO GRACE-RUN-THIRD
+               END-READ
+               CLOSE GRACE-PROCSEL-FILE
+           END-IF.
