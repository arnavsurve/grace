@@ -1,17 +1,74 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTPROCSIMPLE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-PRR-FILE ASSIGN TO GRACEPRR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-PRR-STATUS.
+           SELECT GRACE-RUNC-FILE ASSIGN TO GRACERUN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RUNC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-PRR-FILE
+           RECORDING MODE IS F.
+           COPY GRACEPRR.
+
+       FD  GRACE-RUNC-FILE
+           RECORDING MODE IS F.
+           COPY GRACERUNC.
+
+       WORKING-STORAGE SECTION.
+           COPY GRACETRC.
+
+       01 GRACE-PRR-STATUS PIC X(02).
+           88 GRACE-PRR-OK VALUE '00'.
+           88 GRACE-PRR-NOT-FOUND VALUE '35'.
+
+       01 GRACE-RUNC-STATUS PIC X(02).
+           88 GRACE-RUNC-OK VALUE '00'.
+           88 GRACE-RUNC-NOT-FOUND VALUE '35'.
+
        PROCEDURE DIVISION.
        DECLARATIVES.
        GRACE-SAYHI SECTION.
       *proc sayHi(): void
+           ACCEPT GRACE-TRACE-TIME FROM TIME.
+           DISPLAY "TRACE: JOB " GRACE-JOB-ID " ENTER GRACE-SAYHI AT "
+               GRACE-TRACE-TIME.
+           MOVE "ENTER GRACE-SAYHI" TO GRACE-PRR-TEXT.
+           PERFORM 8700-WRITE-PROC-REPORT-LINE.
            DISPLAY "hi from proc!".
+           ACCEPT GRACE-TRACE-TIME FROM TIME.
+           DISPLAY "TRACE: JOB " GRACE-JOB-ID " EXIT  GRACE-SAYHI AT "
+               GRACE-TRACE-TIME.
+           MOVE "EXIT  GRACE-SAYHI" TO GRACE-PRR-TEXT.
+           PERFORM 8700-WRITE-PROC-REPORT-LINE.
            EXIT SECTION.
 
        END DECLARATIVES.
 
        MAIN SECTION.
+           PERFORM 0100-ASSIGN-GRACE-JOB-ID.
            DISPLAY "calling proc...".
+           MOVE "CALLING PROC..." TO GRACE-PRR-TEXT.
+           PERFORM 8700-WRITE-PROC-REPORT-LINE.
            PERFORM GRACE-SAYHI.
            DISPLAY "...proc called".
+           MOVE "...PROC CALLED" TO GRACE-PRR-TEXT.
+           PERFORM 8700-WRITE-PROC-REPORT-LINE.
+           MOVE 0 TO RETURN-CODE.
+           MOVE "TESTPROCSIMPLE" TO GRACE-RUNC-PROGRAM.
+           MOVE RETURN-CODE TO GRACE-RUNC-RC.
+           MOVE ZERO TO GRACE-RUNC-EXCEPTION-COUNT.
+           PERFORM 9700-LOG-RUN-CONTROL.
            GOBACK.
+
+           COPY GRACETRCP.
+
+           COPY GRACEPRRP.
+
+           COPY GRACERUNCP.
