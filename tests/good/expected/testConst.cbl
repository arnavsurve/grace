@@ -1,14 +1,143 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTCONST.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-PARM-FILE ASSIGN TO GRACEPRM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-PARM-STATUS.
+           SELECT GRACE-VALUE-FILE ASSIGN TO GRACEVAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-VAL-STATUS.
+           SELECT GRACE-REJECT-FILE ASSIGN TO GRACERJC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RJT-STATUS.
+           SELECT GRACE-RUNC-FILE ASSIGN TO GRACERUN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RUNC-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-PARM-FILE
+           RECORDING MODE IS F.
+       01 GRACE-PARM-REC.
+           05 GRACE-PARM-MAX-VALUE PIC 9(6).
+           05 FILLER PIC X(74).
+
+       FD  GRACE-VALUE-FILE
+           RECORDING MODE IS F.
+       01 GRACE-VALUE-REC.
+           05 GRACE-VAL-AMOUNT PIC 9(6).
+           05 FILLER PIC X(74).
+
+       FD  GRACE-REJECT-FILE
+           RECORDING MODE IS F.
+       01 GRACE-REJECT-REC.
+           05 GRACE-RJT-AMOUNT PIC 9(6).
+           05 GRACE-RJT-REASON-CODE PIC X(04).
+           05 GRACE-RJT-REASON-TEXT PIC X(30).
+           05 FILLER PIC X(36).
+
+       FD  GRACE-RUNC-FILE
+           RECORDING MODE IS F.
+           COPY GRACERUNC.
+
        WORKING-STORAGE SECTION.
        01 GREETING PIC X(30).
-       01 MAX_VALUE PIC 9(6).
+       01 MAX_VALUE PIC 9(6) VALUE 999.
+
+       01 GRACE-PARM-STATUS PIC X(02).
+           88 GRACE-PARM-OK VALUE '00'.
+           88 GRACE-PARM-NOT-FOUND VALUE '35'.
+
+       01 GRACE-VAL-STATUS PIC X(02).
+           88 GRACE-VAL-OK VALUE '00'.
+           88 GRACE-VAL-EOF VALUE '10'.
+           88 GRACE-VAL-NOT-FOUND VALUE '35'.
+
+       01 GRACE-RJT-STATUS PIC X(02).
+           88 GRACE-RJT-OK VALUE '00'.
+
+       01 GRACE-RUNC-STATUS PIC X(02).
+           88 GRACE-RUNC-OK VALUE '00'.
+           88 GRACE-RUNC-NOT-FOUND VALUE '35'.
+
+       01 GRACE-VAL-SWITCHES.
+           05 GRACE-VAL-EOF-SW PIC X(01) VALUE 'N'.
+               88 GRACE-VAL-END-OF-FILE VALUE 'Y'.
+       01 GRACE-REJECT-COUNT PIC 9(06) VALUE ZERO.
 
        PROCEDURE DIVISION.
            MOVE "Hello Const" TO GREETING.
            DISPLAY GREETING.
-           MOVE 999 TO MAX_VALUE.
+           PERFORM 1000-LOAD-MAX-VALUE.
            DISPLAY MAX_VALUE.
+           PERFORM 2000-CHECK-VALUES-AGAINST-MAX.
+           IF GRACE-REJECT-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           MOVE "TESTCONST" TO GRACE-RUNC-PROGRAM.
+           MOVE RETURN-CODE TO GRACE-RUNC-RC.
+           MOVE GRACE-REJECT-COUNT TO GRACE-RUNC-EXCEPTION-COUNT.
+           PERFORM 9700-LOG-RUN-CONTROL.
            STOP RUN.
+
+       1000-LOAD-MAX-VALUE.
+           OPEN INPUT GRACE-PARM-FILE.
+           IF GRACE-PARM-NOT-FOUND
+               DISPLAY "GRACEPRM PARAMETER CARD NOT FOUND - USING "
+                   "DEFAULT MAX_VALUE OF 999"
+           ELSE
+               READ GRACE-PARM-FILE
+                   AT END
+                       DISPLAY "GRACEPRM PARAMETER CARD EMPTY - USING "
+                           "DEFAULT MAX_VALUE OF 999"
+                   NOT AT END
+                       MOVE GRACE-PARM-MAX-VALUE TO MAX_VALUE
+               END-READ
+               CLOSE GRACE-PARM-FILE
+           END-IF.
+
+      *----------------------------------------------------------
+      * 2000-CHECK-VALUES-AGAINST-MAX reads each input value and
+      * writes any record exceeding MAX_VALUE to the reject file
+      * with a reason code, instead of leaving the run with no
+      * place to put records that fail the threshold check.
+      *----------------------------------------------------------
+       2000-CHECK-VALUES-AGAINST-MAX.
+           OPEN INPUT GRACE-VALUE-FILE.
+           IF GRACE-VAL-NOT-FOUND
+               DISPLAY "GRACEVAL VALUE FILE NOT FOUND - THRESHOLD "
+                   "CHECK SKIPPED"
+           ELSE
+               OPEN OUTPUT GRACE-REJECT-FILE
+               PERFORM 2100-READ-VALUE-RECORD
+               PERFORM 2200-EDIT-VALUE-RECORD
+                   UNTIL GRACE-VAL-END-OF-FILE
+               CLOSE GRACE-VALUE-FILE
+               CLOSE GRACE-REJECT-FILE
+               DISPLAY "VALUES REJECTED FOR EXCEEDING MAX_VALUE: "
+                   GRACE-REJECT-COUNT
+           END-IF.
+
+       2100-READ-VALUE-RECORD.
+           READ GRACE-VALUE-FILE
+               AT END
+                   SET GRACE-VAL-END-OF-FILE TO TRUE
+           END-READ.
+
+       2200-EDIT-VALUE-RECORD.
+           IF GRACE-VAL-AMOUNT > MAX_VALUE
+               ADD 1 TO GRACE-REJECT-COUNT
+               MOVE GRACE-VAL-AMOUNT TO GRACE-RJT-AMOUNT
+               MOVE "E001" TO GRACE-RJT-REASON-CODE
+               MOVE "VALUE EXCEEDS MAX_VALUE THRESHOLD"
+                   TO GRACE-RJT-REASON-TEXT
+               WRITE GRACE-REJECT-REC
+           END-IF.
+           PERFORM 2100-READ-VALUE-RECORD.
+
+           COPY GRACERUNCP.
