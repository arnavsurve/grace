@@ -1,7 +1,33 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTWIDTHINFERENCE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-WI-EXTRACT-FILE ASSIGN TO GRACEWIE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS GRACE-WIE-STATUS.
+           SELECT GRACE-RUNC-FILE ASSIGN TO GRACERUN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RUNC-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      *File-output extract carries the wide numeric fields packed
+      *(COMP-3) instead of full zoned-decimal DISPLAY width, since
+      *this record only ever moves downstream, never to a screen.
+       FD  GRACE-WI-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01 GRACE-WI-EXTRACT-REC.
+           05 GRACE-WIE-H-T PIC 9(5) COMP-3.
+           05 GRACE-WIE-H-Y PIC 9(4) COMP-3.
+           05 GRACE-WIE-H-Z PIC 9(4) COMP-3.
+           05 FILLER PIC X(20).
+
+       FD  GRACE-RUNC-FILE
+           RECORDING MODE IS F.
+           COPY GRACERUNC.
+
        WORKING-STORAGE SECTION.
        01 GRACE-CF-A PIC 9(2).
        01 GRACE-CF-B PIC 9(3).
@@ -14,13 +40,22 @@
        01 GRACE-S PIC 9(2).
        01 GRACE-X PIC 9(3).
 
+       01 GRACE-WIE-STATUS PIC X(02).
+           88 GRACE-WIE-OK VALUE '00'.
+
+       01 GRACE-RUNC-STATUS PIC X(02).
+           88 GRACE-RUNC-OK VALUE '00'.
+           88 GRACE-RUNC-NOT-FOUND VALUE '35'.
+
       *GRACE Compiler Helper Variables
-       01 GRACE-TMP-INT-1 PIC S9(18).
-       01 GRACE-TMP-INT-2 PIC S9(18).
-       01 GRACE-TMP-DISPLAY PIC Z(17)9-.
+           COPY GRACEHLP.
+
+           COPY GRACERPTH.
 
        PROCEDURE DIVISION.
        MAIN SECTION.
+           MOVE "TESTWIDTHINFERENCE" TO GRACE-RPT-PROGRAM-NAME.
+           PERFORM 0500-PRINT-GRACE-RPT-HEADER.
            COMPUTE GRACE-CF-A = 20.
            COMPUTE GRACE-CF-B = 100.
            COMPUTE GRACE-CF-C = 100.
@@ -36,6 +71,37 @@
            DISPLAY GRACE-H-Z.
            COMPUTE GRACE-R = 10.
            COMPUTE GRACE-S = 20.
-           COMPUTE GRACE-H-T = (GRACE-R + GRACE-S) * GRACE-R.
+      *GRACE-H-T is a product of integer fields, so it always comes
+      *out even, but ROUNDED is declared here anyway so the shop's
+      *rule ("every division/multiplication COMPUTE names its
+      *rounding mode") holds even for compounds that touch a
+      *division term in the future.
+           COMPUTE GRACE-H-T ROUNDED = (GRACE-R + GRACE-S) * GRACE-R.
            DISPLAY GRACE-H-T.
+           PERFORM 1000-WRITE-EXTRACT-RECORD.
+           MOVE 1 TO GRACE-RPT-REC-COUNT.
+           PERFORM 0600-PRINT-GRACE-RPT-FOOTER.
+           MOVE 0 TO RETURN-CODE.
+           MOVE "TESTWIDTHINFERENCE" TO GRACE-RUNC-PROGRAM.
+           MOVE RETURN-CODE TO GRACE-RUNC-RC.
+           MOVE ZERO TO GRACE-RUNC-EXCEPTION-COUNT.
+           PERFORM 9700-LOG-RUN-CONTROL.
            GOBACK.
+
+      *----------------------------------------------------------
+      * 1000-WRITE-EXTRACT-RECORD carries GRACE-H-T/H-Y/H-Z to
+      * GRACEWIE packed (COMP-3) instead of full zoned-decimal
+      * width, since the extract only ever moves downstream.
+      *----------------------------------------------------------
+       1000-WRITE-EXTRACT-RECORD.
+           INITIALIZE GRACE-WI-EXTRACT-REC.
+           MOVE GRACE-H-T TO GRACE-WIE-H-T.
+           MOVE GRACE-H-Y TO GRACE-WIE-H-Y.
+           MOVE GRACE-H-Z TO GRACE-WIE-H-Z.
+           OPEN OUTPUT GRACE-WI-EXTRACT-FILE.
+           WRITE GRACE-WI-EXTRACT-REC.
+           CLOSE GRACE-WI-EXTRACT-FILE.
+
+           COPY GRACERPTP.
+
+           COPY GRACERUNCP.
