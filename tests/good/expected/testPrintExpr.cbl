@@ -1,7 +1,35 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTPRINTEXPR.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archived print file so an auditor asking what a run displayed
+      *has something durable to hand them once the JES spool rolls
+      *off retention, instead of just the scroll-only DISPLAY output.
+           SELECT GRACE-PRINT-FILE ASSIGN TO GRACEPRN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-PRN-STATUS.
+           SELECT GRACE-RUNC-FILE ASSIGN TO GRACERUN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RUNC-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-PRINT-FILE
+           RECORDING MODE IS F.
+       01 GRACE-PRINT-REC.
+           05 GRACE-PRN-TMP-INT PIC 9(6).
+           05 FILLER PIC X(01) VALUE SPACES.
+           05 GRACE-PRN-LITERAL PIC 9(2).
+           05 FILLER PIC X(01) VALUE SPACES.
+           05 GRACE-PRN-A PIC 9(3).
+           05 FILLER PIC X(67).
+
+       FD  GRACE-RUNC-FILE
+           RECORDING MODE IS F.
+           COPY GRACERUNC.
+
        WORKING-STORAGE SECTION.
        01 GRACE-A PIC 9(3).
        01 GRACE-B PIC 9(2).
@@ -9,11 +37,48 @@
       *GRACE Compiler Helper Variables
        01 GRACE-TMP-INT PIC 9(6).
 
+       01 GRACE-PRN-STATUS PIC X(02).
+           88 GRACE-PRN-OK VALUE '00'.
+
+       01 GRACE-RUNC-STATUS PIC X(02).
+           88 GRACE-RUNC-OK VALUE '00'.
+           88 GRACE-RUNC-NOT-FOUND VALUE '35'.
+
+           COPY GRACERPTH.
+
        PROCEDURE DIVISION.
        MAIN SECTION.
+           MOVE "TESTPRINTEXPR" TO GRACE-RPT-PROGRAM-NAME.
+           PERFORM 0500-PRINT-GRACE-RPT-HEADER.
+           OPEN OUTPUT GRACE-PRINT-FILE.
            MOVE 100 TO GRACE-A.
            MOVE 23 TO GRACE-B.
            DISPLAY GRACE-TMP-INT.
            DISPLAY 20.
            DISPLAY GRACE-A.
+           PERFORM 1000-WRITE-PRINT-RECORD.
+           CLOSE GRACE-PRINT-FILE.
+           MOVE 1 TO GRACE-RPT-REC-COUNT.
+           PERFORM 0600-PRINT-GRACE-RPT-FOOTER.
+           MOVE 0 TO RETURN-CODE.
+           MOVE "TESTPRINTEXPR" TO GRACE-RUNC-PROGRAM.
+           MOVE RETURN-CODE TO GRACE-RUNC-RC.
+           MOVE ZERO TO GRACE-RUNC-EXCEPTION-COUNT.
+           PERFORM 9700-LOG-RUN-CONTROL.
            GOBACK.
+
+      *----------------------------------------------------------
+      * 1000-WRITE-PRINT-RECORD archives the same three values just
+      * sent to DISPLAY onto GRACEPRN, so this run's output survives
+      * past the current session's console/spool.
+      *----------------------------------------------------------
+       1000-WRITE-PRINT-RECORD.
+           INITIALIZE GRACE-PRINT-REC.
+           MOVE GRACE-TMP-INT TO GRACE-PRN-TMP-INT.
+           MOVE 20 TO GRACE-PRN-LITERAL.
+           MOVE GRACE-A TO GRACE-PRN-A.
+           WRITE GRACE-PRINT-REC.
+
+           COPY GRACERPTP.
+
+           COPY GRACERUNCP.
