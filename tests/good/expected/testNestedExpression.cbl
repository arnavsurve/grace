@@ -1,12 +1,36 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTNESTEDEXPRESSION.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-RUNC-FILE ASSIGN TO GRACERUN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RUNC-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-RUNC-FILE
+           RECORDING MODE IS F.
+           COPY GRACERUNC.
+
        WORKING-STORAGE SECTION.
-       01 A PIC 9(6).
-       01 B PIC 9(6).
-       01 C PIC 9(6).
-       01 RESULT PIC 9(15).
+       01 A PIC S9(6).
+       01 B PIC S9(6).
+       01 C PIC S9(6).
+       01 TERM-HALF-B PIC S9(6).
+       01 TERM-A-PLUS-HALF-B PIC S9(6).
+       01 TERM-C-MINUS-INNER PIC S9(6).
+       01 RESULT PIC S9(15).
+
+      *Compare-and-report threshold for 8800-COMPARE-RESULT-TO-
+      *THRESHOLD, along with the status word it sets.
+       01 RESULT-THRESHOLD PIC S9(15) VALUE 50.
+       01 RESULT-STATUS PIC X(05) VALUE SPACES.
+
+       01 GRACE-RUNC-STATUS PIC X(02).
+           88 GRACE-RUNC-OK VALUE '00'.
+           88 GRACE-RUNC-NOT-FOUND VALUE '35'.
 
        PROCEDURE DIVISION.
 
@@ -14,7 +38,42 @@
            MOVE 5 TO A.
            MOVE 10 TO B.
            MOVE 15 TO C.
-           COMPUTE RESULT = ((A + B) * (C - (A + (B / 2)))) / 2.
+           COMPUTE TERM-HALF-B = B / 2.
+           COMPUTE TERM-A-PLUS-HALF-B = A + TERM-HALF-B.
+           COMPUTE TERM-C-MINUS-INNER = C - TERM-A-PLUS-HALF-B.
+           COMPUTE RESULT =
+               ((A + B) * TERM-C-MINUS-INNER) / 2.
            DISPLAY "Result of complex expression: ".
            DISPLAY RESULT.
+           PERFORM 8800-COMPARE-RESULT-TO-THRESHOLD.
+           MOVE 0 TO RETURN-CODE.
+           MOVE "TESTNESTEDEXPRESSION" TO GRACE-RUNC-PROGRAM.
+           MOVE RETURN-CODE TO GRACE-RUNC-RC.
+           MOVE ZERO TO GRACE-RUNC-EXCEPTION-COUNT.
+           PERFORM 9700-LOG-RUN-CONTROL.
            GOBACK.
+
+      *----------------------------------------------------------
+      * 8800-COMPARE-RESULT-TO-THRESHOLD reports where the computed
+      * RESULT lands relative to RESULT-THRESHOLD, so a swing in the
+      * expression's value shows up as a message branch instead of
+      * a number the operator has to eyeball against a mental
+      * threshold.
+      *----------------------------------------------------------
+       8800-COMPARE-RESULT-TO-THRESHOLD.
+           EVALUATE TRUE
+               WHEN RESULT > RESULT-THRESHOLD
+                   MOVE "ABOVE" TO RESULT-STATUS
+                   DISPLAY "RESULT " RESULT " IS ABOVE THRESHOLD "
+                       RESULT-THRESHOLD
+               WHEN RESULT = RESULT-THRESHOLD
+                   MOVE "AT" TO RESULT-STATUS
+                   DISPLAY "RESULT " RESULT " EQUALS THRESHOLD "
+                       RESULT-THRESHOLD
+               WHEN OTHER
+                   MOVE "BELOW" TO RESULT-STATUS
+                   DISPLAY "RESULT " RESULT " IS BELOW THRESHOLD "
+                       RESULT-THRESHOLD
+           END-EVALUATE.
+
+           COPY GRACERUNCP.
