@@ -1,20 +1,315 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTVARASSIGN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-TXN-FILE ASSIGN TO GRACETXN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-TXN-STATUS.
+           SELECT GRACE-CKPT-FILE ASSIGN TO GRACECKP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-CKPT-STATUS.
+           SELECT GRACE-SORT-FILE ASSIGN TO "GRACESRT".
+           SELECT GRACE-TXN-SRT-FILE ASSIGN TO GRACETSR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-TSR-STATUS.
+           SELECT GRACE-REJECT-FILE ASSIGN TO GRACERJV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RJT-STATUS.
+           SELECT GRACE-SYSX-FILE ASSIGN TO SYSEXC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-SYSX-STATUS.
+           SELECT GRACE-RUNC-FILE ASSIGN TO GRACERUN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RUNC-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-TXN-FILE
+           RECORDING MODE IS F.
+       01 GRACE-TXN-REC.
+           05 GRACE-TXN-SOURCE PIC 9(6).
+           05 GRACE-TXN-S-SOURCE-VALUE PIC X(30).
+           05 FILLER PIC X(44).
+
+       SD  GRACE-SORT-FILE.
+       01 GRACE-SORT-REC.
+           05 GRACE-SRT-SOURCE PIC 9(6).
+           05 GRACE-SRT-S-SOURCE-VALUE PIC X(30).
+           05 FILLER PIC X(44).
+
+      *Sorted transaction file that 2000-PROCESS-FILE reads from, so
+      *records are worked in ascending GRACE-TXN-SOURCE order instead
+      *of arrival order on GRACETXN.
+       FD  GRACE-TXN-SRT-FILE
+           RECORDING MODE IS F.
+       01 GRACE-TXN-SRT-REC.
+           05 GRACE-TSR-SOURCE PIC 9(6).
+           05 GRACE-TSR-S-SOURCE-VALUE PIC X(30).
+           05 FILLER PIC X(44).
+
+       FD  GRACE-CKPT-FILE
+           RECORDING MODE IS F.
+       01 GRACE-CKPT-REC.
+           05 GRACE-CKPT-LAST-COUNT PIC 9(8).
+           05 GRACE-CKPT-PREV-DEST PIC 9(6).
+           05 GRACE-CKPT-HAVE-PREV-DEST PIC X(01).
+           05 FILLER PIC X(65).
+
+      *Rejected transactions -- SOURCE values that fail the edit
+      *check in 2050-EDIT-SOURCE-VALUE never reach MOVE SOURCE TO
+      *DEST; they land here instead with a reason code.
+       FD  GRACE-REJECT-FILE
+           RECORDING MODE IS F.
+       01 GRACE-REJECT-REC.
+           05 GRACE-RJT-SOURCE PIC X(06).
+           05 GRACE-RJT-REASON-CODE PIC X(04).
+           05 GRACE-RJT-REASON-TEXT PIC X(30).
+           05 FILLER PIC X(40).
+
+       FD  GRACE-SYSX-FILE
+           RECORDING MODE IS F.
+           COPY GRACESYSX.
+
+       FD  GRACE-RUNC-FILE
+           RECORDING MODE IS F.
+           COPY GRACERUNC.
+
        WORKING-STORAGE SECTION.
        01 DEST PIC 9(6).
        01 S_DEST PIC X(30).
        01 S_SOURCE PIC X(30).
-       01 SOURCE PIC 9(6).
+       01 SOURCE-VALUE PIC 9(6).
+
+       01 GRACE-TXN-STATUS PIC X(02).
+           88 GRACE-TXN-OK VALUE '00'.
+           88 GRACE-TXN-EOF VALUE '10'.
+       01 GRACE-CKPT-STATUS PIC X(02).
+           88 GRACE-CKPT-OK VALUE '00'.
+           88 GRACE-CKPT-NOT-FOUND VALUE '35'.
+       01 GRACE-TSR-STATUS PIC X(02).
+           88 GRACE-TSR-OK VALUE '00'.
+           88 GRACE-TSR-EOF VALUE '10'.
+       01 GRACE-RJT-STATUS PIC X(02).
+           88 GRACE-RJT-OK VALUE '00'.
+           88 GRACE-RJT-NOT-FOUND VALUE '35'.
+       01 GRACE-SYSX-STATUS PIC X(02).
+           88 GRACE-SYSX-OK VALUE '00'.
+           88 GRACE-SYSX-NOT-FOUND VALUE '35'.
+       01 GRACE-RUNC-STATUS PIC X(02).
+           88 GRACE-RUNC-OK VALUE '00'.
+           88 GRACE-RUNC-NOT-FOUND VALUE '35'.
+
+       01 GRACE-EOF-SW PIC X(01) VALUE 'N'.
+           88 GRACE-END-OF-FILE VALUE 'Y'.
+       01 GRACE-REC-COUNT PIC 9(8) VALUE ZERO.
+       01 GRACE-RESTART-COUNT PIC 9(8) VALUE ZERO.
+       01 GRACE-REJECT-COUNT PIC 9(8) VALUE ZERO.
+       01 GRACE-DUPLICATE-COUNT PIC 9(8) VALUE ZERO.
+
+       01 GRACE-SOURCE-VALID-SW PIC X(01) VALUE 'Y'.
+           88 GRACE-SOURCE-VALID VALUE 'Y'.
+
+      *GRACE-TSR-SOURCE is sorted ascending by 1050-SORT-TRANSACTIONS,
+      *so a duplicate DEST key always lands on the immediately prior
+      *record -- no keyed lookup table is needed, just the last
+      *committed key.
+       01 GRACE-PREV-DEST PIC 9(6) VALUE ZERO.
+       01 GRACE-PREV-DEST-SW PIC X(01) VALUE 'N'.
+           88 GRACE-HAVE-PREV-DEST VALUE 'Y'.
+
+           COPY GRACEFSCH.
 
        PROCEDURE DIVISION.
 
        MAIN SECTION.
-           MOVE 42 TO SOURCE.
-           MOVE SOURCE TO DEST.
-           DISPLAY DEST.
-           MOVE "abc" TO S_SOURCE.
-           MOVE S_SOURCE TO S_DEST.
-           DISPLAY S_DEST.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-FILE UNTIL GRACE-END-OF-FILE.
+           PERFORM 9000-TERMINATE.
+           IF GRACE-REJECT-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           MOVE "TESTVARASSIGN" TO GRACE-RUNC-PROGRAM.
+           MOVE RETURN-CODE TO GRACE-RUNC-RC.
+           MOVE GRACE-REJECT-COUNT TO GRACE-RUNC-EXCEPTION-COUNT.
+           PERFORM 9700-LOG-RUN-CONTROL.
            GOBACK.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-CHECKPOINT.
+           PERFORM 1050-SORT-TRANSACTIONS.
+           OPEN INPUT GRACE-TXN-SRT-FILE.
+      *GRACERJV accumulates across a restart continuation the same
+      *way GRACEEXC/GRACERUN/GRACEPRR/GRACESYSX do -- OPEN EXTEND
+      *preserves reject records already written before a prior
+      *abend; only the first run ever (no GRACERJV on disk yet)
+      *falls back to OPEN OUTPUT to create it.
+           OPEN EXTEND GRACE-REJECT-FILE.
+           IF GRACE-RJT-NOT-FOUND
+               OPEN OUTPUT GRACE-REJECT-FILE
+           END-IF.
+           PERFORM 1300-READ-TRANS
+               UNTIL GRACE-REC-COUNT > GRACE-RESTART-COUNT
+                  OR GRACE-END-OF-FILE.
+
+      *----------------------------------------------------------
+      * 1050-SORT-TRANSACTIONS orders GRACETXN by GRACE-TXN-SOURCE
+      * ahead of processing, so records are worked in key sequence
+      * instead of raw arrival order on the input file.
+      *----------------------------------------------------------
+       1050-SORT-TRANSACTIONS.
+           SORT GRACE-SORT-FILE
+               ON ASCENDING KEY GRACE-SRT-SOURCE
+               USING GRACE-TXN-FILE
+               GIVING GRACE-TXN-SRT-FILE.
+
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT GRACE-CKPT-FILE.
+           MOVE "GRACECKP" TO GRACE-FSC-FILE-NAME.
+           MOVE GRACE-CKPT-STATUS TO GRACE-FSC-STATUS.
+           PERFORM 9500-CHECK-FILE-STATUS.
+           IF GRACE-CKPT-NOT-FOUND
+               MOVE ZERO TO GRACE-RESTART-COUNT
+           ELSE
+               READ GRACE-CKPT-FILE
+                   AT END
+                       MOVE ZERO TO GRACE-RESTART-COUNT
+                   NOT AT END
+                       MOVE GRACE-CKPT-LAST-COUNT TO GRACE-RESTART-COUNT
+                       MOVE GRACE-CKPT-PREV-DEST TO GRACE-PREV-DEST
+                       MOVE GRACE-CKPT-HAVE-PREV-DEST
+                           TO GRACE-PREV-DEST-SW
+               END-READ
+               CLOSE GRACE-CKPT-FILE
+           END-IF.
+           IF GRACE-RESTART-COUNT > ZERO
+               DISPLAY "RESTARTING AFTER CHECKPOINT AT RECORD "
+                   GRACE-RESTART-COUNT
+           END-IF.
+
+       1300-READ-TRANS.
+           READ GRACE-TXN-SRT-FILE
+               AT END
+                   SET GRACE-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO GRACE-REC-COUNT
+           END-READ.
+
+       1400-WRITE-CHECKPOINT.
+           MOVE GRACE-REC-COUNT TO GRACE-CKPT-LAST-COUNT.
+           MOVE GRACE-PREV-DEST TO GRACE-CKPT-PREV-DEST.
+           MOVE GRACE-PREV-DEST-SW TO GRACE-CKPT-HAVE-PREV-DEST.
+           OPEN OUTPUT GRACE-CKPT-FILE.
+           WRITE GRACE-CKPT-REC.
+           CLOSE GRACE-CKPT-FILE.
+
+       2000-PROCESS-FILE.
+           PERFORM 2050-EDIT-SOURCE-VALUE.
+           IF GRACE-SOURCE-VALID
+               PERFORM 2060-CHECK-DUPLICATE-DEST
+           END-IF.
+           IF GRACE-SOURCE-VALID
+               MOVE GRACE-TSR-SOURCE TO SOURCE-VALUE
+               MOVE SOURCE-VALUE TO DEST
+               DISPLAY DEST
+               MOVE GRACE-TSR-S-SOURCE-VALUE TO S_SOURCE
+               MOVE S_SOURCE TO S_DEST
+               DISPLAY S_DEST
+               MOVE DEST TO GRACE-PREV-DEST
+               SET GRACE-HAVE-PREV-DEST TO TRUE
+           END-IF.
+           PERFORM 1400-WRITE-CHECKPOINT.
+           PERFORM 1300-READ-TRANS.
+
+      *----------------------------------------------------------
+      * 2050-EDIT-SOURCE-VALUE rejects a non-numeric or zero SOURCE
+      * before it ever reaches MOVE SOURCE TO DEST, so bad data on
+      * the transaction file doesn't flow straight through into a
+      * downstream balance.
+      *----------------------------------------------------------
+       2050-EDIT-SOURCE-VALUE.
+           SET GRACE-SOURCE-VALID TO TRUE.
+           IF GRACE-TSR-SOURCE NOT NUMERIC
+               MOVE 'N' TO GRACE-SOURCE-VALID-SW
+               MOVE GRACE-TSR-SOURCE TO GRACE-RJT-SOURCE
+               MOVE "E001" TO GRACE-RJT-REASON-CODE
+               MOVE "SOURCE IS NOT NUMERIC" TO GRACE-RJT-REASON-TEXT
+           ELSE
+               IF GRACE-TSR-SOURCE = ZERO
+                   MOVE 'N' TO GRACE-SOURCE-VALID-SW
+                   MOVE GRACE-TSR-SOURCE TO GRACE-RJT-SOURCE
+                   MOVE "E002" TO GRACE-RJT-REASON-CODE
+                   MOVE "SOURCE IS ZERO" TO GRACE-RJT-REASON-TEXT
+               END-IF
+           END-IF.
+           IF NOT GRACE-SOURCE-VALID
+               ADD 1 TO GRACE-REJECT-COUNT
+               WRITE GRACE-REJECT-REC
+               DISPLAY "*** REJECTED TRANSACTION - "
+                   GRACE-RJT-REASON-TEXT " - " GRACE-RJT-SOURCE " ***"
+               MOVE "TESTVARASSIGN" TO GRACE-SYSX-PROGRAM
+               STRING "REJECTED - " GRACE-RJT-REASON-TEXT
+                   DELIMITED BY SIZE INTO GRACE-SYSX-TEXT
+               PERFORM 8600-LOG-SYSOUT-EXCEPTION
+           END-IF.
+
+      *----------------------------------------------------------
+      * 2060-CHECK-DUPLICATE-DEST catches a re-sent/double-fed
+      * transaction landing on the same DEST key twice in a row --
+      * the sort ahead of this loop guarantees a duplicate key is
+      * always adjacent, so a duplicate is caught before its second
+      * MOVE SOURCE TO DEST ever commits and silently corrupts a
+      * downstream balance.
+      *----------------------------------------------------------
+       2060-CHECK-DUPLICATE-DEST.
+           IF GRACE-HAVE-PREV-DEST
+               AND GRACE-TSR-SOURCE = GRACE-PREV-DEST
+               MOVE 'N' TO GRACE-SOURCE-VALID-SW
+               ADD 1 TO GRACE-DUPLICATE-COUNT
+               ADD 1 TO GRACE-REJECT-COUNT
+               MOVE GRACE-TSR-SOURCE TO GRACE-RJT-SOURCE
+               MOVE "E003" TO GRACE-RJT-REASON-CODE
+               MOVE "DUPLICATE DEST KEY" TO GRACE-RJT-REASON-TEXT
+               WRITE GRACE-REJECT-REC
+               DISPLAY "*** REJECTED TRANSACTION - "
+                   GRACE-RJT-REASON-TEXT " - " GRACE-RJT-SOURCE " ***"
+               MOVE "TESTVARASSIGN" TO GRACE-SYSX-PROGRAM
+               STRING "REJECTED - " GRACE-RJT-REASON-TEXT
+                   DELIMITED BY SIZE INTO GRACE-SYSX-TEXT
+               PERFORM 8600-LOG-SYSOUT-EXCEPTION
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE GRACE-TXN-SRT-FILE.
+           CLOSE GRACE-REJECT-FILE.
+           PERFORM 1450-CLEAR-CHECKPOINT.
+           DISPLAY "TESTVARASSIGN COMPLETE - " GRACE-REC-COUNT
+               " RECORD(S) PROCESSED".
+           DISPLAY "TRANSACTIONS REJECTED...........: "
+               GRACE-REJECT-COUNT.
+           DISPLAY "  OF WHICH DUPLICATE DEST KEYS...: "
+               GRACE-DUPLICATE-COUNT.
+
+      *----------------------------------------------------------
+      * 1450-CLEAR-CHECKPOINT resets GRACECKP to a zero restart
+      * count on a clean finish. Without this the next run's
+      * 1100-LOAD-CHECKPOINT would resume from this run's final
+      * GRACE-REC-COUNT and, on a same-size-or-smaller input file,
+      * fast-forward straight past end-of-file and process nothing.
+      *----------------------------------------------------------
+       1450-CLEAR-CHECKPOINT.
+           MOVE ZERO TO GRACE-CKPT-LAST-COUNT.
+           MOVE ZERO TO GRACE-CKPT-PREV-DEST.
+           MOVE 'N' TO GRACE-CKPT-HAVE-PREV-DEST.
+           OPEN OUTPUT GRACE-CKPT-FILE.
+           WRITE GRACE-CKPT-REC.
+           CLOSE GRACE-CKPT-FILE.
+
+           COPY GRACEFSCP.
+
+           COPY GRACESYSXP.
+
+           COPY GRACERUNCP.
