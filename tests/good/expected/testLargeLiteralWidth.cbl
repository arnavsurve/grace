@@ -1,21 +1,93 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTLARGELITERALWIDTH.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-EXC-FILE ASSIGN TO GRACEEXC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-EXC-STATUS.
+           SELECT GRACE-SYSX-FILE ASSIGN TO SYSEXC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-SYSX-STATUS.
+           SELECT GRACE-RUNC-FILE ASSIGN TO GRACERUN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RUNC-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-EXC-FILE
+           RECORDING MODE IS F.
+           COPY GRACEEXC.
+
+       FD  GRACE-SYSX-FILE
+           RECORDING MODE IS F.
+           COPY GRACESYSX.
+
+       FD  GRACE-RUNC-FILE
+           RECORDING MODE IS F.
+           COPY GRACERUNC.
+
        WORKING-STORAGE SECTION.
        01 GRACE-LARGE PIC 9(7).
        01 GRACE-MEDIUM PIC 9(6).
        01 GRACE-SMALL PIC 9(3).
        01 GRACE-TOOLARGE PIC 9(9).
 
+       01 GRACE-OVERFLOW-SW PIC X(01) VALUE 'N'.
+           88 GRACE-OVERFLOW-OCCURRED VALUE 'Y'.
+
+       01 GRACE-EXC-STATUS PIC X(02).
+           88 GRACE-EXC-OK VALUE '00'.
+           88 GRACE-EXC-NOT-FOUND VALUE '35'.
+
+       01 GRACE-SYSX-STATUS PIC X(02).
+           88 GRACE-SYSX-OK VALUE '00'.
+           88 GRACE-SYSX-NOT-FOUND VALUE '35'.
+
+       01 GRACE-RUNC-STATUS PIC X(02).
+           88 GRACE-RUNC-OK VALUE '00'.
+           88 GRACE-RUNC-NOT-FOUND VALUE '35'.
+
        PROCEDURE DIVISION.
        MAIN SECTION.
            COMPUTE GRACE-SMALL = 123.
            COMPUTE GRACE-MEDIUM = 123456.
            COMPUTE GRACE-LARGE = 1234567.
-           COMPUTE GRACE-TOOLARGE = 987654321.
+           COMPUTE GRACE-TOOLARGE = 987654321
+               ON SIZE ERROR
+                   SET GRACE-OVERFLOW-OCCURRED TO TRUE
+                   DISPLAY "*** WARNING: GRACE-TOOLARGE OVERFLOW - "
+                       "VALUE EXCEEDS PIC 9(9) AND WAS TRUNCATED ***"
+                   MOVE "TESTLARGELITERALWIDTH" TO GRACE-EXC-PROGRAM
+                   MOVE "OVERFLOW" TO GRACE-EXC-EVENT-TYPE
+                   MOVE "GRACE-TOOLARGE" TO GRACE-EXC-FIELD-NAME
+                   MOVE "VALUE EXCEEDS PIC 9(9) AND WAS TRUNCATED"
+                       TO GRACE-EXC-DETAIL
+                   PERFORM 8500-LOG-EXCEPTION
+                   MOVE "TESTLARGELITERALWIDTH" TO GRACE-SYSX-PROGRAM
+                   MOVE "OVERFLOW - GRACE-TOOLARGE TRUNCATED"
+                       TO GRACE-SYSX-TEXT
+                   PERFORM 8600-LOG-SYSOUT-EXCEPTION
+           END-COMPUTE.
            DISPLAY GRACE-SMALL.
            DISPLAY GRACE-MEDIUM.
            DISPLAY GRACE-LARGE.
            DISPLAY GRACE-TOOLARGE.
+           IF GRACE-OVERFLOW-OCCURRED
+               MOVE 4 TO RETURN-CODE
+               MOVE 1 TO GRACE-RUNC-EXCEPTION-COUNT
+           ELSE
+               MOVE 0 TO RETURN-CODE
+               MOVE ZERO TO GRACE-RUNC-EXCEPTION-COUNT
+           END-IF.
+           MOVE "TESTLARGELITERALWIDTH" TO GRACE-RUNC-PROGRAM.
+           MOVE RETURN-CODE TO GRACE-RUNC-RC.
+           PERFORM 9700-LOG-RUN-CONTROL.
            GOBACK.
+
+           COPY GRACEEXCP.
+
+           COPY GRACESYSXP.
+
+           COPY GRACERUNCP.
