@@ -1,8 +1,14 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTARITHMETIC.
+      *NAMING CONVENTION: BARE-NAME. This copy is compiled under the
+      *bare-name naming mode (A through I, no shop prefix) and is
+      *kept frozen as the reference copy for that mode. The actively
+      *maintained nightly job under examples/expected uses the
+      *GRACE-prefixed naming mode instead -- see that copy's header.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 NAMING-CONVENTION-MODE PIC X(09) VALUE "BARE-NAME".
        01 A PIC 9(6).
        01 B PIC 9(6).
        01 C PIC 9(6).
@@ -14,6 +20,7 @@
        01 I PIC 9(6).
 
        PROCEDURE DIVISION.
+           DISPLAY "NAMING CONVENTION MODE: " NAMING-CONVENTION-MODE.
            MOVE 10 TO A.
            MOVE 5 TO B.
            COMPUTE C = A + B.
