@@ -1,24 +1,105 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTPROCNESTED.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-PRR-FILE ASSIGN TO GRACEPRR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-PRR-STATUS.
+           SELECT GRACE-RUNC-FILE ASSIGN TO GRACERUN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RUNC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-PRR-FILE
+           RECORDING MODE IS F.
+           COPY GRACEPRR.
+
+       FD  GRACE-RUNC-FILE
+           RECORDING MODE IS F.
+           COPY GRACERUNC.
+
+       WORKING-STORAGE SECTION.
+           COPY GRACETRC.
+
+       01 GRACE-PRR-STATUS PIC X(02).
+           88 GRACE-PRR-OK VALUE '00'.
+           88 GRACE-PRR-NOT-FOUND VALUE '35'.
+
+       01 GRACE-RUNC-STATUS PIC X(02).
+           88 GRACE-RUNC-OK VALUE '00'.
+           88 GRACE-RUNC-NOT-FOUND VALUE '35'.
+
+       01 GRACE-INNER-IDX PIC 9(02).
+       01 GRACE-INNER-COUNT PIC 9(02) VALUE 3.
+       01 GRACE-INNER-AMOUNT PIC 9(05).
+       01 GRACE-INNER-SUBTOTAL PIC 9(07) VALUE ZERO.
+       01 GRACE-OUTER-GRANDTOTAL PIC 9(07) VALUE ZERO.
+
        PROCEDURE DIVISION.
        DECLARATIVES.
        GRACE-INNER SECTION.
       *proc inner(): void
+      *Runs once per control-break iteration and rolls its amount
+      *into the inner-level subtotal for the current outer call.
+           ACCEPT GRACE-TRACE-TIME FROM TIME.
+           DISPLAY "TRACE: JOB " GRACE-JOB-ID " ENTER GRACE-INNER AT "
+               GRACE-TRACE-TIME.
            DISPLAY "inside inner proc".
+           COMPUTE GRACE-INNER-AMOUNT = GRACE-INNER-IDX * 100.
+           ADD GRACE-INNER-AMOUNT TO GRACE-INNER-SUBTOTAL.
+           DISPLAY "  INNER CALL " GRACE-INNER-IDX " AMOUNT......: "
+               GRACE-INNER-AMOUNT.
+           ACCEPT GRACE-TRACE-TIME FROM TIME.
+           DISPLAY "TRACE: JOB " GRACE-JOB-ID " EXIT  GRACE-INNER AT "
+               GRACE-TRACE-TIME.
            EXIT SECTION.
 
        GRACE-OUTER SECTION.
       *proc outer(): void
+      *Drives the inner-proc control break and rolls the resulting
+      *inner subtotal into the outer-level grand total.
+           ACCEPT GRACE-TRACE-TIME FROM TIME.
+           DISPLAY "TRACE: JOB " GRACE-JOB-ID " ENTER GRACE-OUTER AT "
+               GRACE-TRACE-TIME.
            DISPLAY "outer proc start".
-           PERFORM GRACE-INNER.
+           MOVE "OUTER PROC START" TO GRACE-PRR-TEXT.
+           PERFORM 8700-WRITE-PROC-REPORT-LINE.
+           MOVE ZERO TO GRACE-INNER-SUBTOTAL.
+           PERFORM GRACE-INNER
+               VARYING GRACE-INNER-IDX FROM 1 BY 1
+               UNTIL GRACE-INNER-IDX > GRACE-INNER-COUNT.
+           DISPLAY "  INNER SUBTOTAL............: "
+               GRACE-INNER-SUBTOTAL.
+           ADD GRACE-INNER-SUBTOTAL TO GRACE-OUTER-GRANDTOTAL.
            DISPLAY "outer proc end".
+           MOVE "OUTER PROC END" TO GRACE-PRR-TEXT.
+           PERFORM 8700-WRITE-PROC-REPORT-LINE.
+           DISPLAY "OUTER GRAND TOTAL..........: "
+               GRACE-OUTER-GRANDTOTAL.
+           ACCEPT GRACE-TRACE-TIME FROM TIME.
+           DISPLAY "TRACE: JOB " GRACE-JOB-ID " EXIT  GRACE-OUTER AT "
+               GRACE-TRACE-TIME.
            EXIT SECTION.
 
        END DECLARATIVES.
 
        MAIN SECTION.
+           PERFORM 0100-ASSIGN-GRACE-JOB-ID.
            DISPLAY "main start".
            PERFORM GRACE-OUTER.
            DISPLAY "main end".
+           MOVE 0 TO RETURN-CODE.
+           MOVE "TESTPROCNESTED" TO GRACE-RUNC-PROGRAM.
+           MOVE RETURN-CODE TO GRACE-RUNC-RC.
+           MOVE ZERO TO GRACE-RUNC-EXCEPTION-COUNT.
+           PERFORM 9700-LOG-RUN-CONTROL.
            GOBACK.
+
+           COPY GRACETRCP.
+
+           COPY GRACEPRRP.
+
+           COPY GRACERUNCP.
