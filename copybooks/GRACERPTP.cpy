@@ -0,0 +1,23 @@
+      *================================================================
+      * GRACERPTP.cpy
+      *
+      * Shared report header/footer paragraphs. COPY into PROCEDURE
+      * DIVISION (as its own paragraph pair). Callers set
+      * GRACE-RPT-PROGRAM-NAME (and GRACE-RPT-REC-COUNT before the
+      * footer) then PERFORM 0500-PRINT-GRACE-RPT-HEADER /
+      * 0600-PRINT-GRACE-RPT-FOOTER, per GRACERPTH.cpy's fields.
+      *================================================================
+       0500-PRINT-GRACE-RPT-HEADER.
+           MOVE FUNCTION CURRENT-DATE TO GRACE-RPT-CURRENT-DATE-TIME.
+           DISPLAY "================================================".
+           DISPLAY "PROGRAM : " GRACE-RPT-PROGRAM-NAME.
+           DISPLAY "RUN DATE: " GRACE-RPT-CDT-MM "/" GRACE-RPT-CDT-DD
+               "/" GRACE-RPT-CDT-YYYY " TIME: " GRACE-RPT-CDT-HH ":"
+               GRACE-RPT-CDT-MN ":" GRACE-RPT-CDT-SS.
+           DISPLAY "================================================".
+
+       0600-PRINT-GRACE-RPT-FOOTER.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "END " GRACE-RPT-PROGRAM-NAME " - RECORD COUNT: "
+               GRACE-RPT-REC-COUNT.
+           DISPLAY "------------------------------------------------".
