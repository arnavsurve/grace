@@ -0,0 +1,22 @@
+      *================================================================
+      * GRACERUNC.cpy
+      *
+      * Shared run-control record. COPY into FILE SECTION under an FD
+      * for GRACE-RUNC-FILE (SELECT ... ASSIGN TO GRACERUN). Every
+      * canonical program in the nightly suite appends one record here
+      * at termination via GRACERUNCP.cpy's 9700-LOG-RUN-CONTROL, so
+      * GRACECTLR can read the whole run back and print one
+      * consolidated pass/fail control report instead of an operator
+      * having to page through 13 separate SYSOUT listings.
+      *
+      * GRACE-RUNC-DATE is stamped automatically by 9700-LOG-RUN-
+      * CONTROL (ACCEPT FROM DATE), so a reader of the accumulated
+      * GRACERUN history can tell which records belong to tonight's
+      * run apart from every earlier run already on the file.
+      *================================================================
+       01 GRACE-RUNC-REC.
+           05 GRACE-RUNC-PROGRAM PIC X(20).
+           05 GRACE-RUNC-RC PIC 9(03).
+           05 GRACE-RUNC-EXCEPTION-COUNT PIC 9(06).
+           05 GRACE-RUNC-DATE PIC 9(08).
+           05 FILLER PIC X(22).
