@@ -0,0 +1,14 @@
+      *================================================================
+      * GRACEPRR.cpy
+      *
+      * Shared proc-execution report record. COPY into FILE SECTION
+      * under an FD for GRACE-PRR-FILE (SELECT ... ASSIGN TO
+      * GRACEPRR). Every trace DISPLAY marking a proc's start/end
+      * pairs with a WRITE here via GRACEPRRP.cpy's
+      * 8700-WRITE-PROC-REPORT-LINE, so the proc-execution history
+      * survives past the console's own spool once that scrolls by.
+      *================================================================
+       01 GRACE-PRR-REC.
+           05 GRACE-PRR-JOB-ID PIC 9(14).
+           05 FILLER PIC X(01).
+           05 GRACE-PRR-TEXT PIC X(50).
