@@ -0,0 +1,13 @@
+      *================================================================
+      * GRACEFSCH.cpy
+      *
+      * Shared FILE-STATUS checking WORKING-STORAGE fields. COPY into
+      * WORKING-STORAGE SECTION alongside GRACEFSCP.cpy. Callers MOVE
+      * the logical file name and the FILE STATUS field just set by
+      * an OPEN/READ/WRITE into GRACE-FSC-FILE-NAME/GRACE-FSC-STATUS,
+      * then PERFORM 9500-CHECK-FILE-STATUS, so every program reports
+      * an unexpected file-status code the same way instead of each
+      * one rolling its own DISPLAY text.
+      *================================================================
+       01 GRACE-FSC-FILE-NAME PIC X(08).
+       01 GRACE-FSC-STATUS PIC X(02).
