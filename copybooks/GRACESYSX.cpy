@@ -0,0 +1,14 @@
+      *================================================================
+      * GRACESYSX.cpy
+      *
+      * Shared high-priority message record. COPY into FILE SECTION
+      * under an FD for GRACE-SYSX-FILE (SELECT ... ASSIGN TO SYSEXC).
+      * SYSEXC is JCL'd to its own SYSOUT class, separate from the
+      * SYSOUT/SYSPRINT class routine trace and status DISPLAYs go to,
+      * so an operator scanning for problems reads one short stream of
+      * overflow traps, truncation flags, and reject-file writes
+      * instead of every "calling proc..." line in between.
+      *================================================================
+       01 GRACE-SYSX-REC.
+           05 GRACE-SYSX-PROGRAM PIC X(15).
+           05 GRACE-SYSX-TEXT PIC X(60).
