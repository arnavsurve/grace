@@ -0,0 +1,15 @@
+      *================================================================
+      * GRACETRC.cpy
+      *
+      * Shared trace-timestamp field for DECLARATIVES SECTION entry/
+      * exit logging. COPY this member into WORKING-STORAGE, then
+      * ACCEPT GRACE-TRACE-TIME FROM TIME ahead of each entry/exit
+      * DISPLAY so proc trace lines carry a timestamp.
+      *
+      * GRACE-JOB-ID is a run-unique stamp (date+time the run
+      * started) set once by 0100-ASSIGN-GRACE-JOB-ID and carried on
+      * every trace line, so spool listings from two different
+      * nights can be told apart at a glance.
+      *================================================================
+       01 GRACE-TRACE-TIME PIC 9(8).
+       01 GRACE-JOB-ID PIC 9(14).
