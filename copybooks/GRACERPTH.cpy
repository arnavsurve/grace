@@ -0,0 +1,20 @@
+      *================================================================
+      * GRACERPTH.cpy
+      *
+      * Shared report header/footer WORKING-STORAGE fields. COPY into
+      * WORKING-STORAGE SECTION alongside GRACERPTP.cpy (which carries
+      * the print paragraphs) so DISPLAY-heavy programs identify
+      * themselves consistently on the spool: program name, run date
+      * and time, and a closing record count line.
+      *================================================================
+       01 GRACE-RPT-PROGRAM-NAME PIC X(20) VALUE SPACES.
+       01 GRACE-RPT-REC-COUNT PIC 9(6) VALUE ZERO.
+
+       01 GRACE-RPT-CURRENT-DATE-TIME.
+           05 GRACE-RPT-CDT-YYYY PIC 9(4).
+           05 GRACE-RPT-CDT-MM PIC 9(2).
+           05 GRACE-RPT-CDT-DD PIC 9(2).
+           05 GRACE-RPT-CDT-HH PIC 9(2).
+           05 GRACE-RPT-CDT-MN PIC 9(2).
+           05 GRACE-RPT-CDT-SS PIC 9(2).
+           05 FILLER PIC X(09).
