@@ -0,0 +1,22 @@
+      *================================================================
+      * GRACEPRRP.cpy
+      *
+      * Shared proc-execution report write paragraph. COPY into
+      * PROCEDURE DIVISION (as its own paragraph) alongside
+      * GRACEPRR.cpy's FD and a GRACE-PRR-STATUS field with 88
+      * GRACE-PRR-NOT-FOUND VALUE '35'. Callers MOVE GRACE-JOB-ID and
+      * the trace text into GRACE-PRR-TEXT, then PERFORM
+      * 8700-WRITE-PROC-REPORT-LINE. GRACEPRR is opened EXTEND so
+      * every program in a batch run accumulates onto the same
+      * report; the first writer in a run finds no file yet and
+      * falls back to OPEN OUTPUT to create it, the same pattern
+      * GRACEEXCP.cpy uses for the GRACEEXC log.
+      *================================================================
+       8700-WRITE-PROC-REPORT-LINE.
+           OPEN EXTEND GRACE-PRR-FILE.
+           IF GRACE-PRR-NOT-FOUND
+               OPEN OUTPUT GRACE-PRR-FILE
+           END-IF.
+           MOVE GRACE-JOB-ID TO GRACE-PRR-JOB-ID.
+           WRITE GRACE-PRR-REC.
+           CLOSE GRACE-PRR-FILE.
