@@ -0,0 +1,25 @@
+      *================================================================
+      * GRACERUNCP.cpy
+      *
+      * Shared run-control write paragraph. COPY into PROCEDURE
+      * DIVISION (as its own paragraph) alongside GRACERUNC.cpy's FD
+      * and a GRACE-RUNC-STATUS field with 88 GRACE-RUNC-NOT-FOUND
+      * VALUE '35'. Callers MOVE GRACE-RUNC-PROGRAM, RETURN-CODE into
+      * GRACE-RUNC-RC, and an exception/reject count into
+      * GRACE-RUNC-EXCEPTION-COUNT, then PERFORM
+      * 9700-LOG-RUN-CONTROL. GRACERUN is opened EXTEND so every
+      * program in a batch run accumulates onto the same control
+      * file; the first writer in a run finds no file yet and falls
+      * back to OPEN OUTPUT to create it, the same pattern
+      * GRACEEXCP.cpy uses for the GRACEEXC log. GRACE-RUNC-DATE is
+      * stamped here automatically, so callers never have to set it
+      * themselves.
+      *================================================================
+       9700-LOG-RUN-CONTROL.
+           ACCEPT GRACE-RUNC-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND GRACE-RUNC-FILE.
+           IF GRACE-RUNC-NOT-FOUND
+               OPEN OUTPUT GRACE-RUNC-FILE
+           END-IF.
+           WRITE GRACE-RUNC-REC.
+           CLOSE GRACE-RUNC-FILE.
