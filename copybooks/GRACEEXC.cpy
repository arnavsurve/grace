@@ -0,0 +1,21 @@
+      *================================================================
+      * GRACEEXC.cpy
+      *
+      * Shared exception-log record. COPY into FILE SECTION under an
+      * FD for GRACE-EXC-FILE (SELECT ... ASSIGN TO GRACEEXC). Every
+      * program that traps a self-assign skip, a truncation, or an
+      * overflow logs one record here via GRACEEXCP.cpy's
+      * 8500-LOG-EXCEPTION, so a batch run's unusual events end up in
+      * one place instead of scattered across separate DISPLAY output.
+      *
+      * GRACE-EXC-DATE is stamped automatically by 8500-LOG-EXCEPTION
+      * (ACCEPT FROM DATE), so a reader of the accumulated GRACEEXC
+      * history can tell which records belong to tonight's run apart
+      * from every earlier run already on the file.
+      *================================================================
+       01 GRACE-EXC-REC.
+           05 GRACE-EXC-PROGRAM PIC X(15).
+           05 GRACE-EXC-EVENT-TYPE PIC X(10).
+           05 GRACE-EXC-FIELD-NAME PIC X(15).
+           05 GRACE-EXC-DETAIL PIC X(40).
+           05 GRACE-EXC-DATE PIC 9(08).
