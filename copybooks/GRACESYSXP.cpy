@@ -0,0 +1,21 @@
+      *================================================================
+      * GRACESYSXP.cpy
+      *
+      * Shared high-priority message write paragraph. COPY into
+      * PROCEDURE DIVISION (as its own paragraph) alongside
+      * GRACESYSX.cpy's FD and a GRACE-SYSX-STATUS field with 88
+      * GRACE-SYSX-NOT-FOUND VALUE '35'. Callers MOVE GRACE-SYSX-
+      * PROGRAM and -TEXT, then PERFORM 8600-LOG-SYSOUT-EXCEPTION.
+      * SYSEXC is opened EXTEND so entries from every program in a
+      * batch run accumulate on the one distinct-class dataset; the
+      * first writer in a run finds no file yet and falls back to
+      * OPEN OUTPUT to create it, the same pattern GRACEEXCP.cpy uses
+      * for the GRACEEXC log.
+      *================================================================
+       8600-LOG-SYSOUT-EXCEPTION.
+           OPEN EXTEND GRACE-SYSX-FILE.
+           IF GRACE-SYSX-NOT-FOUND
+               OPEN OUTPUT GRACE-SYSX-FILE
+           END-IF.
+           WRITE GRACE-SYSX-REC.
+           CLOSE GRACE-SYSX-FILE.
