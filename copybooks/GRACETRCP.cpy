@@ -0,0 +1,14 @@
+      *================================================================
+      * GRACETRCP.cpy
+      *
+      * Shared job-id assignment paragraph. COPY into PROCEDURE
+      * DIVISION (as its own paragraph) alongside GRACETRC.cpy in
+      * WORKING-STORAGE. PERFORM 0100-ASSIGN-GRACE-JOB-ID once at the
+      * top of the run, ahead of any DECLARATIVES SECTION PERFORM, so
+      * GRACE-JOB-ID is set before the first trace line is written.
+      *================================================================
+       0100-ASSIGN-GRACE-JOB-ID.
+           ACCEPT GRACE-TRACE-TIME FROM TIME.
+           ACCEPT GRACE-JOB-ID FROM DATE YYYYMMDD.
+           COMPUTE GRACE-JOB-ID =
+               GRACE-JOB-ID * 1000000 + (GRACE-TRACE-TIME / 100).
