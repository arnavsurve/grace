@@ -0,0 +1,13 @@
+      *================================================================
+      * GRACEHLP.cpy
+      *
+      * Shared GRACE compiler helper scratch fields. COPY this member
+      * into WORKING-STORAGE SECTION of any generated program that
+      * needs the compiler's intermediate integer/display work areas,
+      * instead of re-declaring them locally. Keeping one definition
+      * means every generated program's helper fields stay identical
+      * instead of drifting apart copy by copy.
+      *================================================================
+       01 GRACE-TMP-INT-1 PIC S9(18).
+       01 GRACE-TMP-INT-2 PIC S9(18).
+       01 GRACE-TMP-DISPLAY PIC Z(17)9-.
