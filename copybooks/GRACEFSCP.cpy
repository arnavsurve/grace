@@ -0,0 +1,26 @@
+      *================================================================
+      * GRACEFSCP.cpy
+      *
+      * Shared FILE-STATUS checking paragraph. GRACE-FSC-STATUS of
+      * '00' is silent; '10' is reported as normal end-of-file; '35'
+      * as file-not-found; anything else is reported as an I/O error
+      * worth an operator's attention. This does not replace a
+      * program's own 88-level AT END/NOT FOUND handling -- it is the
+      * standard, shared way to surface a status code on the console
+      * once that handling has already decided something is worth
+      * reporting.
+      *================================================================
+       9500-CHECK-FILE-STATUS.
+           EVALUATE GRACE-FSC-STATUS
+               WHEN "00"
+                   CONTINUE
+               WHEN "10"
+                   DISPLAY "FILE STATUS: " GRACE-FSC-FILE-NAME
+                       " AT END (STATUS 10)"
+               WHEN "35"
+                   DISPLAY "FILE STATUS: " GRACE-FSC-FILE-NAME
+                       " NOT FOUND (STATUS 35)"
+               WHEN OTHER
+                   DISPLAY "*** FILE STATUS: " GRACE-FSC-FILE-NAME
+                       " ERROR - STATUS " GRACE-FSC-STATUS " ***"
+           END-EVALUATE.
