@@ -0,0 +1,22 @@
+      *================================================================
+      * GRACEEXCP.cpy
+      *
+      * Shared exception-log write paragraph. COPY into PROCEDURE
+      * DIVISION (as its own paragraph) alongside GRACEEXC.cpy's FD
+      * and a GRACE-EXC-STATUS field with 88 GRACE-EXC-NOT-FOUND
+      * VALUE '35'. Callers MOVE GRACE-EXC-PROGRAM, -EVENT-TYPE,
+      * -FIELD-NAME, and -DETAIL, then PERFORM 8500-LOG-EXCEPTION.
+      * GRACEEXC is opened EXTEND so entries from every program in a
+      * batch run accumulate in one file; the first writer in a run
+      * finds no file yet and falls back to OPEN OUTPUT to create it.
+      * GRACE-EXC-DATE is stamped here automatically, so callers
+      * never have to set it themselves.
+      *================================================================
+       8500-LOG-EXCEPTION.
+           ACCEPT GRACE-EXC-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND GRACE-EXC-FILE.
+           IF GRACE-EXC-NOT-FOUND
+               OPEN OUTPUT GRACE-EXC-FILE
+           END-IF.
+           WRITE GRACE-EXC-REC.
+           CLOSE GRACE-EXC-FILE.
