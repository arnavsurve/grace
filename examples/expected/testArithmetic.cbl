@@ -1,8 +1,62 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTARITHMETIC.
+      *NAMING CONVENTION: GRACE-PREFIXED. This is the actively
+      *maintained nightly recalculation job and carries every later
+      *enhancement. The bare-name mode reference copy lives under
+      *tests/good/expected and is not carried forward feature-for-
+      *feature since it isn't the copy this shop actually runs.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-OPERAND-FILE ASSIGN TO GRACEOPD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-OPD-STATUS.
+           SELECT GRACE-EXTRACT-FILE ASSIGN TO GRACEEXT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-EXT-STATUS.
+           SELECT GRACE-CONTROL-FILE ASSIGN TO GRACECTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-CTL-STATUS.
+           SELECT GRACE-RUNC-FILE ASSIGN TO GRACERUN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RUNC-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-OPERAND-FILE
+           RECORDING MODE IS F.
+       01 GRACE-OPERAND-REC.
+           05 GRACE-OPD-A PIC 9(2).
+           05 GRACE-OPD-B PIC 9(1).
+           05 FILLER PIC X(77).
+
+       FD  GRACE-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01 GRACE-EXTRACT-REC.
+           05 GRACE-EXT-C PIC 9(3).
+           05 GRACE-EXT-D PIC 9(3).
+           05 GRACE-EXT-E PIC 9(2).
+           05 GRACE-EXT-F PIC 9(2).
+           05 GRACE-EXT-G PIC 9(3).
+           05 GRACE-EXT-H PIC 9(4).
+           05 GRACE-EXT-I PIC 9(4).
+           05 FILLER PIC X(58).
+
+       FD  GRACE-CONTROL-FILE
+           RECORDING MODE IS F.
+       01 GRACE-CONTROL-REC.
+           05 GRACE-CTL-G PIC 9(3).
+           05 GRACE-CTL-H PIC 9(4).
+           05 GRACE-CTL-I PIC 9(4).
+           05 FILLER PIC X(66).
+
+       FD  GRACE-RUNC-FILE
+           RECORDING MODE IS F.
+           COPY GRACERUNC.
+
        WORKING-STORAGE SECTION.
+       01 GRACE-NAMING-CONVENTION-MODE PIC X(12) VALUE "GRACE-PREFIX".
        01 GRACE-A PIC 9(2).
        01 GRACE-B PIC 9(1).
        01 GRACE-C PIC 9(3).
@@ -12,28 +66,213 @@
        01 GRACE-G PIC 9(3).
        01 GRACE-H PIC 9(4).
        01 GRACE-I PIC 9(4).
+       01 GRACE-J PIC 9(3) VALUE ZERO.
+       01 GRACE-F-REMAINDER PIC 9(3) VALUE ZERO.
+
+      *Edited display masks for GRACE-C through GRACE-I so operator-
+      *facing DISPLAY output reads like a real report (no leading
+      *zeros) instead of zero-padded raw storage.
+       01 GRACE-C-ED PIC ZZ9.
+       01 GRACE-D-ED PIC ZZ9.
+       01 GRACE-E-ED PIC Z9.
+       01 GRACE-F-ED PIC Z9.
+       01 GRACE-G-ED PIC ZZ9.
+       01 GRACE-H-ED PIC ZZZ9.
+       01 GRACE-I-ED PIC ZZZ9.
+
+       01 GRACE-OPD-STATUS PIC X(02).
+           88 GRACE-OPD-OK VALUE '00'.
+           88 GRACE-OPD-EOF VALUE '10'.
+
+       01 GRACE-EXT-STATUS PIC X(02).
+           88 GRACE-EXT-OK VALUE '00'.
+
+       01 GRACE-CTL-STATUS PIC X(02).
+           88 GRACE-CTL-OK VALUE '00'.
+           88 GRACE-CTL-EOF VALUE '10'.
+
+       01 GRACE-RUNC-STATUS PIC X(02).
+           88 GRACE-RUNC-OK VALUE '00'.
+           88 GRACE-RUNC-NOT-FOUND VALUE '35'.
+
+       01 GRACE-OPD-SWITCHES.
+           05 GRACE-EOF-SW PIC X(01) VALUE 'N'.
+               88 GRACE-END-OF-FILE VALUE 'Y'.
+       01 GRACE-REC-COUNT PIC 9(6) VALUE ZERO.
+       01 GRACE-MISMATCH-COUNT PIC 9(6) VALUE ZERO.
+
+           COPY GRACERPTH.
 
       *GRACE Compiler Helper Variables
-       01 GRACE-TMP-INT-1 PIC S9(18).
-       01 GRACE-TMP-INT-2 PIC S9(18).
-       01 GRACE-TMP-DISPLAY PIC Z(17)9-.
+           COPY GRACEHLP.
+
+           COPY GRACEFSCH.
 
        PROCEDURE DIVISION.
        MAIN SECTION.
-           COMPUTE GRACE-A = 10.
-           COMPUTE GRACE-B = 5.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-FILE UNTIL GRACE-END-OF-FILE.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE "TESTARITHMETIC" TO GRACE-RPT-PROGRAM-NAME.
+           PERFORM 0500-PRINT-GRACE-RPT-HEADER.
+           DISPLAY "NIGHTLY RECALCULATION RUN".
+           DISPLAY "NAMING CONVENTION MODE: "
+               GRACE-NAMING-CONVENTION-MODE.
+           OPEN INPUT GRACE-OPERAND-FILE.
+           MOVE "GRACEOPD" TO GRACE-FSC-FILE-NAME.
+           MOVE GRACE-OPD-STATUS TO GRACE-FSC-STATUS.
+           PERFORM 9500-CHECK-FILE-STATUS.
+           OPEN OUTPUT GRACE-EXTRACT-FILE.
+           OPEN INPUT GRACE-CONTROL-FILE.
+           PERFORM 1100-READ-OPERAND-FILE.
+
+       1100-READ-OPERAND-FILE.
+           READ GRACE-OPERAND-FILE
+               AT END
+                   SET GRACE-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO GRACE-REC-COUNT.
+           MOVE GRACE-OPD-A TO GRACE-A.
+           MOVE GRACE-OPD-B TO GRACE-B.
            COMPUTE GRACE-C = GRACE-A + GRACE-B.
-           COMPUTE GRACE-D = GRACE-A - 3.
+      *----------------------------------------------------------
+      * GRACE-A - 3 is a data-driven subtraction -- GRACE-A comes
+      * straight off the input file and can land below 3, which
+      * GRACE-D (unsigned) cannot represent. ON SIZE ERROR does not
+      * catch this under this shop's GnuCOBOL (a negative result
+      * into an unsigned field is silently stored as its absolute
+      * value, not flagged), so it gets the same kind of guard ahead
+      * of the COMPUTE that GRACE-A / GRACE-B gets below for its own
+      * data-driven hazard.
+      *----------------------------------------------------------
+           IF GRACE-A < 3
+               DISPLAY "*** WARNING: DIFF (A-3) ON REC "
+                   GRACE-REC-COUNT
+                   " WOULD BE NEGATIVE - GRACE-D UNSIGNED, RESULT "
+                   "SET TO ZERO ***"
+               MOVE ZERO TO GRACE-D
+           ELSE
+               COMPUTE GRACE-D = GRACE-A - 3
+           END-IF.
            COMPUTE GRACE-E = GRACE-B * 2.
-           COMPUTE GRACE-F = GRACE-A / 2.
-           DISPLAY GRACE-C.
-           DISPLAY GRACE-D.
-           DISPLAY GRACE-E.
-           DISPLAY GRACE-F.
+           COMPUTE GRACE-F ROUNDED = GRACE-A / 2.
+           DIVIDE GRACE-A BY 2 GIVING GRACE-TMP-INT-1
+               REMAINDER GRACE-F-REMAINDER.
+           MOVE GRACE-C TO GRACE-C-ED.
+           MOVE GRACE-D TO GRACE-D-ED.
+           MOVE GRACE-E TO GRACE-E-ED.
+           MOVE GRACE-F TO GRACE-F-ED.
+           DISPLAY "REC " GRACE-REC-COUNT " SUM (A+B)....: "
+               GRACE-C-ED.
+           DISPLAY "REC " GRACE-REC-COUNT " DIFF (A-3)...: "
+               GRACE-D-ED.
+           DISPLAY "REC " GRACE-REC-COUNT " PROD (B*2)...: "
+               GRACE-E-ED.
+           DISPLAY "REC " GRACE-REC-COUNT " QUOT (A/2)...: "
+               GRACE-F-ED.
+           IF GRACE-F-REMAINDER NOT = ZERO
+               DISPLAY "*** NOTE: QUOT (A/2) ON REC " GRACE-REC-COUNT
+                   " ROUNDED - REMAINDER=" GRACE-F-REMAINDER " ***"
+           END-IF.
+      *----------------------------------------------------------
+      * GRACE-A / GRACE-B is a data-driven division -- GRACE-B
+      * comes straight off the input file and could land on zero,
+      * so it gets a guard the literal-2 division above doesn't
+      * need.
+      *----------------------------------------------------------
+           IF GRACE-B = ZERO
+               DISPLAY "*** WARNING: ZERO DIVISOR ON REC "
+                   GRACE-REC-COUNT " - GRACE-A / GRACE-B SKIPPED ***"
+               MOVE ZERO TO GRACE-J
+           ELSE
+               COMPUTE GRACE-J = GRACE-A / GRACE-B
+           END-IF.
+           DISPLAY "REC " GRACE-REC-COUNT " QUOT (A/B)...: " GRACE-J.
            COMPUTE GRACE-G = GRACE-A + GRACE-B * 2.
-           DISPLAY GRACE-G.
+           MOVE GRACE-G TO GRACE-G-ED.
+           DISPLAY "REC " GRACE-REC-COUNT " A+B*2........: "
+               GRACE-G-ED.
            COMPUTE GRACE-H = (GRACE-A + GRACE-B) * 2.
-           DISPLAY GRACE-H.
+           MOVE GRACE-H TO GRACE-H-ED.
+           DISPLAY "REC " GRACE-REC-COUNT " (A+B)*2......: "
+               GRACE-H-ED.
            COMPUTE GRACE-I = GRACE-A * GRACE-B + 2.
-           DISPLAY GRACE-I.
-           GOBACK.
+           MOVE GRACE-I TO GRACE-I-ED.
+           DISPLAY "REC " GRACE-REC-COUNT " A*B+2........: "
+               GRACE-I-ED.
+           PERFORM 1200-WRITE-EXTRACT-RECORD.
+           PERFORM 1300-RECONCILE-COMPOUND-RESULTS.
+           PERFORM 1100-READ-OPERAND-FILE.
+
+      *----------------------------------------------------------
+      * 1300-RECONCILE-COMPOUND-RESULTS compares the compound
+      * COMPUTE results (GRACE-G, GRACE-H, GRACE-I) against the
+      * independently stored control totals on GRACECTL, so a
+      * precedence or rounding regression gets caught here instead
+      * of surfacing in a downstream report.
+      *----------------------------------------------------------
+       1300-RECONCILE-COMPOUND-RESULTS.
+           READ GRACE-CONTROL-FILE
+               AT END
+                   DISPLAY "*** WARNING: NO CONTROL RECORD FOR REC "
+                       GRACE-REC-COUNT " - RECONCILIATION SKIPPED ***"
+           NOT AT END
+               IF GRACE-G NOT = GRACE-CTL-G
+                   OR GRACE-H NOT = GRACE-CTL-H
+                   OR GRACE-I NOT = GRACE-CTL-I
+                   ADD 1 TO GRACE-MISMATCH-COUNT
+                   DISPLAY "*** RECONCILIATION MISMATCH ON REC "
+                       GRACE-REC-COUNT " - EXPECTED G=" GRACE-CTL-G
+                       " H=" GRACE-CTL-H " I=" GRACE-CTL-I
+                       " GOT G=" GRACE-G " H=" GRACE-H " I=" GRACE-I
+                       " ***"
+               END-IF
+           END-READ.
+
+      *----------------------------------------------------------
+      * 1200-WRITE-EXTRACT-RECORD captures the computed result
+      * fields to GRACEEXT so the downstream reporting system can
+      * pick the numbers up directly instead of someone
+      * transcribing them off the DISPLAY listing above.
+      *----------------------------------------------------------
+       1200-WRITE-EXTRACT-RECORD.
+           INITIALIZE GRACE-EXTRACT-REC.
+           MOVE GRACE-C TO GRACE-EXT-C.
+           MOVE GRACE-D TO GRACE-EXT-D.
+           MOVE GRACE-E TO GRACE-EXT-E.
+           MOVE GRACE-F TO GRACE-EXT-F.
+           MOVE GRACE-G TO GRACE-EXT-G.
+           MOVE GRACE-H TO GRACE-EXT-H.
+           MOVE GRACE-I TO GRACE-EXT-I.
+           WRITE GRACE-EXTRACT-REC.
+
+       9000-TERMINATE.
+           CLOSE GRACE-OPERAND-FILE.
+           CLOSE GRACE-EXTRACT-FILE.
+           CLOSE GRACE-CONTROL-FILE.
+           DISPLAY "FIELDS REPORTED PER RECORD: C=SUM D=DIFF E=PROD "
+               "F=QUOT G=A+B*2 H=(A+B)*2 I=A*B+2".
+           DISPLAY "RECONCILIATION MISMATCHES.......: "
+               GRACE-MISMATCH-COUNT.
+           MOVE GRACE-REC-COUNT TO GRACE-RPT-REC-COUNT.
+           PERFORM 0600-PRINT-GRACE-RPT-FOOTER.
+           IF GRACE-MISMATCH-COUNT > ZERO
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           MOVE "TESTARITHMETIC" TO GRACE-RUNC-PROGRAM.
+           MOVE RETURN-CODE TO GRACE-RUNC-RC.
+           MOVE GRACE-MISMATCH-COUNT TO GRACE-RUNC-EXCEPTION-COUNT.
+           PERFORM 9700-LOG-RUN-CONTROL.
+
+           COPY GRACERPTP.
+
+           COPY GRACEFSCP.
+
+           COPY GRACERUNCP.
