@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRACEMNT.
+      *Online maintenance screen for TESTCONST's MAX_VALUE parameter.
+      *Lets an authorized operator view and update the value carried
+      *on the GRACEPRM parameter card directly, with the change
+      *picked up by the next batch run of TESTCONST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-PARM-FILE ASSIGN TO GRACEPRM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-PARM-FILE
+           RECORDING MODE IS F.
+       01 GRACE-PARM-REC.
+           05 GRACE-PARM-MAX-VALUE PIC 9(6).
+           05 FILLER PIC X(74).
+
+       WORKING-STORAGE SECTION.
+       01 GRACE-PARM-STATUS PIC X(02).
+           88 GRACE-PARM-OK VALUE '00'.
+           88 GRACE-PARM-NOT-FOUND VALUE '35'.
+
+       01 GRACE-MAINT-MAX-VALUE PIC 9(6) VALUE ZERO.
+       01 GRACE-MAINT-NEW-VALUE PIC 9(6) VALUE ZERO.
+       01 GRACE-MAINT-CONFIRM PIC X(01) VALUE 'N'.
+           88 GRACE-MAINT-CONFIRMED VALUE 'Y' 'y'.
+
+       SCREEN SECTION.
+       01 GRACE-MAINT-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 10 VALUE "GRACEPRM MAINTENANCE SCREEN".
+           05 LINE 4 COLUMN 10 VALUE "CURRENT MAX_VALUE..: ".
+           05 LINE 4 COLUMN 31 PIC 9(6) FROM GRACE-MAINT-MAX-VALUE.
+           05 LINE 6 COLUMN 10 VALUE "NEW MAX_VALUE......: ".
+           05 LINE 6 COLUMN 31 PIC 9(6) TO GRACE-MAINT-NEW-VALUE.
+           05 LINE 8 COLUMN 10 VALUE "CONFIRM UPDATE (Y/N): ".
+           05 LINE 8 COLUMN 32 PIC X(01) TO GRACE-MAINT-CONFIRM.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM 1000-LOAD-CURRENT-MAX-VALUE.
+           DISPLAY GRACE-MAINT-SCREEN.
+           ACCEPT GRACE-MAINT-SCREEN.
+           IF GRACE-MAINT-CONFIRMED
+               PERFORM 2000-REWRITE-PARM-CARD
+               DISPLAY "MAX_VALUE UPDATED TO " GRACE-MAINT-NEW-VALUE
+                   " - EFFECTIVE NEXT BATCH RUN"
+           ELSE
+               DISPLAY "UPDATE NOT CONFIRMED - MAX_VALUE UNCHANGED"
+           END-IF.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       1000-LOAD-CURRENT-MAX-VALUE.
+           OPEN INPUT GRACE-PARM-FILE.
+           IF GRACE-PARM-NOT-FOUND
+               MOVE ZERO TO GRACE-MAINT-MAX-VALUE
+           ELSE
+               READ GRACE-PARM-FILE
+                   AT END
+                       MOVE ZERO TO GRACE-MAINT-MAX-VALUE
+                   NOT AT END
+                       MOVE GRACE-PARM-MAX-VALUE
+                           TO GRACE-MAINT-MAX-VALUE
+               END-READ
+               CLOSE GRACE-PARM-FILE
+           END-IF.
+
+      *----------------------------------------------------------
+      * 2000-REWRITE-PARM-CARD replaces GRACEPRM with the operator's
+      * new value. GRACEPRM is LINE SEQUENTIAL, which this shop's
+      * runtime does not support REWRITE on, so the card is fully
+      * recreated the same way TESTVARASSIGN recreates its
+      * checkpoint file.
+      *----------------------------------------------------------
+       2000-REWRITE-PARM-CARD.
+           INITIALIZE GRACE-PARM-REC.
+           MOVE GRACE-MAINT-NEW-VALUE TO GRACE-PARM-MAX-VALUE.
+           OPEN OUTPUT GRACE-PARM-FILE.
+           WRITE GRACE-PARM-REC.
+           CLOSE GRACE-PARM-FILE.
