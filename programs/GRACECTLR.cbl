@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRACECTLR.
+
+      *----------------------------------------------------------
+      * GRACECTLR reads the shared GRACERUN run-control file
+      * (written by every canonical program's 9700-LOG-RUN-CONTROL
+      * paragraph) and prints one consolidated PASS/WARN/FAIL line
+      * per program plus running totals, so an operator can read
+      * the whole nightly suite's outcome off one report instead of
+      * paging through each program's own SYSOUT looking for its
+      * RETURN-CODE.
+      *----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-RUNC-FILE ASSIGN TO GRACERUN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RUNC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-RUNC-FILE
+           RECORDING MODE IS F.
+           COPY GRACERUNC.
+
+       WORKING-STORAGE SECTION.
+       01 GRACE-RUNC-STATUS PIC X(02).
+           88 GRACE-RUNC-OK VALUE '00'.
+           88 GRACE-RUNC-EOF VALUE '10'.
+           88 GRACE-RUNC-NOT-FOUND VALUE '35'.
+
+       01 GRACE-EOF-SW PIC X(01) VALUE 'N'.
+           88 GRACE-END-OF-FILE VALUE 'Y'.
+
+       01 GRACE-CTLR-LINE-STATUS PIC X(04) VALUE SPACES.
+
+       01 GRACE-CTLR-TODAY PIC 9(08) VALUE ZERO.
+
+       01 GRACE-CTLR-COUNTS.
+           05 GRACE-CTLR-PASS-COUNT PIC 9(6) VALUE ZERO.
+           05 GRACE-CTLR-WARN-COUNT PIC 9(6) VALUE ZERO.
+           05 GRACE-CTLR-FAIL-COUNT PIC 9(6) VALUE ZERO.
+           05 GRACE-CTLR-TOTAL-COUNT PIC 9(6) VALUE ZERO.
+
+           COPY GRACERPTH.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           MOVE "GRACECTLR" TO GRACE-RPT-PROGRAM-NAME.
+           PERFORM 0500-PRINT-GRACE-RPT-HEADER.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-LIST-RUN-RESULT UNTIL GRACE-END-OF-FILE.
+           PERFORM 9000-TERMINATE.
+           MOVE GRACE-CTLR-TOTAL-COUNT TO GRACE-RPT-REC-COUNT.
+           PERFORM 0600-PRINT-GRACE-RPT-FOOTER.
+           IF GRACE-CTLR-FAIL-COUNT > ZERO
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF GRACE-CTLR-WARN-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           GOBACK.
+
+      *----------------------------------------------------------
+      * 1000-INITIALIZE opens GRACERUN and primes the read. No run-
+      * control records this run is not an error - it just means
+      * the consolidated report below comes back empty.
+      *----------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT GRACE-CTLR-TODAY FROM DATE YYYYMMDD.
+           OPEN INPUT GRACE-RUNC-FILE.
+           IF GRACE-RUNC-NOT-FOUND
+               DISPLAY "GRACERUN NOT FOUND - NO RUN-CONTROL RECORDS "
+                   "THIS RUN"
+               SET GRACE-END-OF-FILE TO TRUE
+           ELSE
+               PERFORM 1100-READ-RUN-CONTROL
+           END-IF.
+
+       1100-READ-RUN-CONTROL.
+           READ GRACE-RUNC-FILE
+               AT END
+                   SET GRACE-END-OF-FILE TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------
+      * 2000-LIST-RUN-RESULT classifies one GRACERUN record by its
+      * RETURN-CODE - 0 is PASS, 4 is WARN, 8 or higher is FAIL -
+      * prints it, and rolls its outcome into the running totals.
+      * GRACERUN accumulates across every past run by design, so a
+      * record stamped with an earlier run's date is skipped here
+      * rather than counted into tonight's totals.
+      *----------------------------------------------------------
+       2000-LIST-RUN-RESULT.
+           IF GRACE-RUNC-DATE = GRACE-CTLR-TODAY
+               ADD 1 TO GRACE-CTLR-TOTAL-COUNT
+               EVALUATE TRUE
+                   WHEN GRACE-RUNC-RC = ZERO
+                       MOVE "PASS" TO GRACE-CTLR-LINE-STATUS
+                       ADD 1 TO GRACE-CTLR-PASS-COUNT
+                   WHEN GRACE-RUNC-RC < 8
+                       MOVE "WARN" TO GRACE-CTLR-LINE-STATUS
+                       ADD 1 TO GRACE-CTLR-WARN-COUNT
+                   WHEN OTHER
+                       MOVE "FAIL" TO GRACE-CTLR-LINE-STATUS
+                       ADD 1 TO GRACE-CTLR-FAIL-COUNT
+               END-EVALUATE
+               DISPLAY GRACE-CTLR-LINE-STATUS " " GRACE-RUNC-PROGRAM
+                   " RC=" GRACE-RUNC-RC " EXCEPTIONS="
+                   GRACE-RUNC-EXCEPTION-COUNT
+           END-IF.
+           PERFORM 1100-READ-RUN-CONTROL.
+
+       9000-TERMINATE.
+           IF NOT GRACE-RUNC-NOT-FOUND
+               CLOSE GRACE-RUNC-FILE
+           END-IF.
+           DISPLAY "PASS: " GRACE-CTLR-PASS-COUNT
+               "  WARN: " GRACE-CTLR-WARN-COUNT
+               "  FAIL: " GRACE-CTLR-FAIL-COUNT.
+
+           COPY GRACERPTP.
