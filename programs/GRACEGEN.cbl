@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRACEGEN.
+      *----------------------------------------------------------
+      * Parameter-driven test-data generator for the GRACE-A/
+      * GRACE-B style operand-pair suite (TESTARITHMETIC's GRACEOPD,
+      * TESTWIDTHINFERENCE's GRACE-CF-A/B/C). Ops sets the record
+      * count, starting values, and per-record increments on the
+      * GRACEGPM parameter card, and this writes that many GRACEOPD
+      * operand records, so a new test scenario is a parameter-card
+      * edit instead of a hand-edited MOVE/COMPUTE literal and a
+      * recompile. Each operand pair also gets a matching GRACECTL
+      * control-total record, computed with the same G/H/I formulas
+      * TESTARITHMETIC's 1300-RECONCILE-COMPOUND-RESULTS checks
+      * against, so a freshly generated GRACEOPD never runs out of
+      * step with a stale, separately-shipped GRACECTL.
+      *----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-GPM-FILE ASSIGN TO GRACEGPM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-GPM-STATUS.
+           SELECT GRACE-OPERAND-FILE ASSIGN TO GRACEOPD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-OPD-STATUS.
+           SELECT GRACE-CONTROL-FILE ASSIGN TO GRACECTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-CTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-GPM-FILE
+           RECORDING MODE IS F.
+       01 GRACE-GPM-REC.
+           05 GRACE-GPM-COUNT PIC 9(4).
+           05 GRACE-GPM-START-A PIC 9(2).
+           05 GRACE-GPM-START-B PIC 9(1).
+           05 GRACE-GPM-INCR-A PIC 9(2).
+           05 GRACE-GPM-INCR-B PIC 9(1).
+           05 FILLER PIC X(70).
+
+       FD  GRACE-OPERAND-FILE
+           RECORDING MODE IS F.
+       01 GRACE-OPERAND-REC.
+           05 GRACE-OPD-A PIC 9(2).
+           05 GRACE-OPD-B PIC 9(1).
+           05 FILLER PIC X(77).
+
+       FD  GRACE-CONTROL-FILE
+           RECORDING MODE IS F.
+       01 GRACE-CONTROL-REC.
+           05 GRACE-CTL-G PIC 9(3).
+           05 GRACE-CTL-H PIC 9(4).
+           05 GRACE-CTL-I PIC 9(4).
+           05 FILLER PIC X(66).
+
+       WORKING-STORAGE SECTION.
+       01 GRACE-GPM-STATUS PIC X(02).
+           88 GRACE-GPM-OK VALUE '00'.
+           88 GRACE-GPM-NOT-FOUND VALUE '35'.
+
+       01 GRACE-OPD-STATUS PIC X(02).
+           88 GRACE-OPD-OK VALUE '00'.
+
+       01 GRACE-CTL-STATUS PIC X(02).
+           88 GRACE-CTL-OK VALUE '00'.
+
+       01 GRACE-GEN-COUNT PIC 9(4) VALUE 5.
+       01 GRACE-GEN-A PIC 9(2) VALUE ZERO.
+       01 GRACE-GEN-B PIC 9(1) VALUE ZERO.
+       01 GRACE-GEN-INCR-A PIC 9(2) VALUE 1.
+       01 GRACE-GEN-INCR-B PIC 9(1) VALUE 1.
+       01 GRACE-GEN-IDX PIC 9(4) VALUE ZERO.
+       01 GRACE-GEN-WRAP PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM 1000-LOAD-PARAMETERS.
+           OPEN OUTPUT GRACE-OPERAND-FILE.
+           OPEN OUTPUT GRACE-CONTROL-FILE.
+           PERFORM 2000-GENERATE-RECORD
+               VARYING GRACE-GEN-IDX FROM 1 BY 1
+               UNTIL GRACE-GEN-IDX > GRACE-GEN-COUNT.
+           CLOSE GRACE-OPERAND-FILE.
+           CLOSE GRACE-CONTROL-FILE.
+           DISPLAY "GRACEGEN WROTE " GRACE-GEN-COUNT
+               " OPERAND RECORD(S) TO GRACEOPD AND MATCHING "
+               "CONTROL TOTAL(S) TO GRACECTL".
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *----------------------------------------------------------
+      * 1000-LOAD-PARAMETERS reads the generator's own parameter
+      * card. No card at all means a small five-record default
+      * scenario runs instead of the job abending.
+      *----------------------------------------------------------
+       1000-LOAD-PARAMETERS.
+           OPEN INPUT GRACE-GPM-FILE.
+           IF GRACE-GPM-NOT-FOUND
+               DISPLAY "GRACEGPM NOT FOUND - USING DEFAULT SCENARIO "
+                   "(5 RECORDS)"
+           ELSE
+               READ GRACE-GPM-FILE
+                   AT END
+                       DISPLAY "GRACEGPM EMPTY - USING DEFAULT "
+                           "SCENARIO (5 RECORDS)"
+                   NOT AT END
+                       MOVE GRACE-GPM-COUNT TO GRACE-GEN-COUNT
+                       MOVE GRACE-GPM-START-A TO GRACE-GEN-A
+                       MOVE GRACE-GPM-START-B TO GRACE-GEN-B
+                       MOVE GRACE-GPM-INCR-A TO GRACE-GEN-INCR-A
+                       MOVE GRACE-GPM-INCR-B TO GRACE-GEN-INCR-B
+               END-READ
+               CLOSE GRACE-GPM-FILE
+           END-IF.
+
+      *----------------------------------------------------------
+      * 2000-GENERATE-RECORD writes one operand pair, the matching
+      * GRACECTL control-total record for that same pair, and
+      * advances A/B by their increments, wrapping back into
+      * PIC 9(2)/PIC 9(1) range with DIVIDE REMAINDER instead of
+      * overflowing.
+      *----------------------------------------------------------
+       2000-GENERATE-RECORD.
+           MOVE GRACE-GEN-A TO GRACE-OPD-A.
+           MOVE GRACE-GEN-B TO GRACE-OPD-B.
+           WRITE GRACE-OPERAND-REC.
+           COMPUTE GRACE-CTL-G = GRACE-GEN-A + GRACE-GEN-B * 2.
+           COMPUTE GRACE-CTL-H = (GRACE-GEN-A + GRACE-GEN-B) * 2.
+           COMPUTE GRACE-CTL-I = GRACE-GEN-A * GRACE-GEN-B + 2.
+           WRITE GRACE-CONTROL-REC.
+           ADD GRACE-GEN-INCR-A TO GRACE-GEN-A.
+           DIVIDE GRACE-GEN-A BY 100 GIVING GRACE-GEN-WRAP
+               REMAINDER GRACE-GEN-A.
+           ADD GRACE-GEN-INCR-B TO GRACE-GEN-B.
+           DIVIDE GRACE-GEN-B BY 10 GIVING GRACE-GEN-WRAP
+               REMAINDER GRACE-GEN-B.
