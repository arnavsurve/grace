@@ -0,0 +1,310 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRACERTRY.
+      *----------------------------------------------------------
+      * GRACERTRY reads the shared GRACERUN run-control file (see
+      * GRACERUNC.cpy/GRACERUNCP.cpy) and decides what
+      * happens to each FAILed program: queue it for an automatic
+      * resubmit (GRACERSB) while it is still under the configurable
+      * retry ceiling on the GRACERMX parameter card, or route it to
+      * a hold queue (GRACEHLD) for manual intervention once that
+      * ceiling is reached, instead of a failed nightly step just
+      * sitting there until someone happens to notice. Attempt
+      * counts persist run to run on GRACERTY, the same
+      * recreate-the-file pattern GRACEMNT uses for GRACEPRM.
+      *----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-RUNC-FILE ASSIGN TO GRACERUN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RUNC-STATUS.
+           SELECT GRACE-RMX-FILE ASSIGN TO GRACERMX
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RMX-STATUS.
+           SELECT GRACE-RTY-FILE ASSIGN TO GRACERTY
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RTY-STATUS.
+           SELECT GRACE-RSB-FILE ASSIGN TO GRACERSB
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-RSB-STATUS.
+           SELECT GRACE-HLD-FILE ASSIGN TO GRACEHLD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-HLD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-RUNC-FILE
+           RECORDING MODE IS F.
+           COPY GRACERUNC.
+
+       FD  GRACE-RMX-FILE
+           RECORDING MODE IS F.
+       01 GRACE-RMX-REC.
+           05 GRACE-RMX-MAX-RETRIES PIC 9(02).
+           05 FILLER PIC X(78).
+
+       FD  GRACE-RTY-FILE
+           RECORDING MODE IS F.
+       01 GRACE-RTY-REC.
+           05 GRACE-RTY-PROGRAM PIC X(20).
+           05 GRACE-RTY-ATTEMPT-COUNT PIC 9(02).
+           05 FILLER PIC X(58).
+
+       FD  GRACE-RSB-FILE
+           RECORDING MODE IS F.
+       01 GRACE-RSB-REC.
+           05 GRACE-RSB-PROGRAM PIC X(20).
+           05 GRACE-RSB-ATTEMPT-COUNT PIC 9(02).
+           05 FILLER PIC X(58).
+
+       FD  GRACE-HLD-FILE
+           RECORDING MODE IS F.
+       01 GRACE-HLD-REC.
+           05 GRACE-HLD-PROGRAM PIC X(20).
+           05 GRACE-HLD-RC PIC 9(03).
+           05 GRACE-HLD-ATTEMPT-COUNT PIC 9(02).
+           05 FILLER PIC X(53).
+
+       WORKING-STORAGE SECTION.
+       01 GRACE-RUNC-STATUS PIC X(02).
+           88 GRACE-RUNC-OK VALUE '00'.
+           88 GRACE-RUNC-EOF VALUE '10'.
+           88 GRACE-RUNC-NOT-FOUND VALUE '35'.
+
+       01 GRACE-RMX-STATUS PIC X(02).
+           88 GRACE-RMX-OK VALUE '00'.
+           88 GRACE-RMX-NOT-FOUND VALUE '35'.
+
+       01 GRACE-RTY-STATUS PIC X(02).
+           88 GRACE-RTY-OK VALUE '00'.
+           88 GRACE-RTY-EOF VALUE '10'.
+           88 GRACE-RTY-NOT-FOUND VALUE '35'.
+
+       01 GRACE-RSB-STATUS PIC X(02).
+           88 GRACE-RSB-OK VALUE '00'.
+
+       01 GRACE-HLD-STATUS PIC X(02).
+           88 GRACE-HLD-OK VALUE '00'.
+
+       01 GRACE-RUNC-EOF-SW PIC X(01) VALUE 'N'.
+           88 GRACE-RUNC-END-OF-FILE VALUE 'Y'.
+
+       01 GRACE-RTY-EOF-SW PIC X(01) VALUE 'N'.
+           88 GRACE-RTY-END-OF-FILE VALUE 'Y'.
+
+       01 GRACE-MAX-RETRIES PIC 9(02) VALUE 3.
+       01 GRACE-RTRY-TODAY PIC 9(08) VALUE ZERO.
+
+      *GRACE compiler helper table -- attempt counts carried across
+      *runs, one entry per distinct program name seen on GRACERUN.
+       01 GRACE-RTY-TABLE-CTL.
+           05 GRACE-RTY-TBL-USED PIC 9(03) VALUE ZERO.
+           05 GRACE-RTY-TBL-IDX PIC 9(03) VALUE ZERO.
+           05 GRACE-RTY-TBL-FOUND-IDX PIC 9(03) VALUE ZERO.
+           05 GRACE-RTY-TABLE OCCURS 50 TIMES.
+               10 GRACE-RTY-TBL-PROGRAM PIC X(20).
+               10 GRACE-RTY-TBL-COUNT PIC 9(02).
+
+       01 GRACE-RTRY-RESUBMIT-COUNT PIC 9(06) VALUE ZERO.
+       01 GRACE-RTRY-HOLD-COUNT PIC 9(06) VALUE ZERO.
+
+           COPY GRACERPTH.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           MOVE "GRACERTRY" TO GRACE-RPT-PROGRAM-NAME.
+           PERFORM 0500-PRINT-GRACE-RPT-HEADER.
+           ACCEPT GRACE-RTRY-TODAY FROM DATE YYYYMMDD.
+           PERFORM 1000-LOAD-MAX-RETRIES.
+           PERFORM 1500-LOAD-RETRY-TABLE.
+           PERFORM 2000-PROCESS-RUN-CONTROL.
+           PERFORM 3000-SAVE-RETRY-TABLE.
+           MOVE GRACE-RTRY-RESUBMIT-COUNT TO GRACE-RPT-REC-COUNT.
+           PERFORM 0600-PRINT-GRACE-RPT-FOOTER.
+           DISPLAY "RESUBMITTED: " GRACE-RTRY-RESUBMIT-COUNT
+               "  HELD FOR MANUAL INTERVENTION: "
+               GRACE-RTRY-HOLD-COUNT.
+           IF GRACE-RTRY-HOLD-COUNT > ZERO
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF GRACE-RTRY-RESUBMIT-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           GOBACK.
+
+      *----------------------------------------------------------
+      * 1000-LOAD-MAX-RETRIES reads the configurable retry ceiling
+      * off the GRACERMX parameter card. No card at all defaults to
+      * three attempts rather than treating the run as an error.
+      *----------------------------------------------------------
+       1000-LOAD-MAX-RETRIES.
+           OPEN INPUT GRACE-RMX-FILE.
+           IF GRACE-RMX-NOT-FOUND
+               DISPLAY "GRACERMX NOT FOUND - DEFAULTING MAX RETRIES "
+                   "TO " GRACE-MAX-RETRIES
+           ELSE
+               READ GRACE-RMX-FILE
+                   AT END
+                       DISPLAY "GRACERMX EMPTY - DEFAULTING MAX "
+                           "RETRIES TO " GRACE-MAX-RETRIES
+                   NOT AT END
+                       MOVE GRACE-RMX-MAX-RETRIES TO GRACE-MAX-RETRIES
+               END-READ
+               CLOSE GRACE-RMX-FILE
+           END-IF.
+
+      *----------------------------------------------------------
+      * 1500-LOAD-RETRY-TABLE brings the attempt counts carried
+      * forward from earlier runs into memory. No GRACERTY file
+      * simply means every program starts this run at zero attempts.
+      *----------------------------------------------------------
+       1500-LOAD-RETRY-TABLE.
+           OPEN INPUT GRACE-RTY-FILE.
+           IF GRACE-RTY-NOT-FOUND
+               DISPLAY "GRACERTY NOT FOUND - STARTING WITH NO "
+                   "CARRIED-FORWARD ATTEMPT COUNTS"
+           ELSE
+               PERFORM 1600-READ-RETRY-RECORD
+               PERFORM 1700-STORE-RETRY-RECORD
+                   UNTIL GRACE-RTY-END-OF-FILE
+               CLOSE GRACE-RTY-FILE
+           END-IF.
+
+       1600-READ-RETRY-RECORD.
+           READ GRACE-RTY-FILE
+               AT END
+                   SET GRACE-RTY-END-OF-FILE TO TRUE
+           END-READ.
+
+       1700-STORE-RETRY-RECORD.
+           ADD 1 TO GRACE-RTY-TBL-USED.
+           MOVE GRACE-RTY-PROGRAM
+               TO GRACE-RTY-TBL-PROGRAM(GRACE-RTY-TBL-USED).
+           MOVE GRACE-RTY-ATTEMPT-COUNT
+               TO GRACE-RTY-TBL-COUNT(GRACE-RTY-TBL-USED).
+           PERFORM 1600-READ-RETRY-RECORD.
+
+      *----------------------------------------------------------
+      * 2000-PROCESS-RUN-CONTROL walks GRACERUN and hands every
+      * FAILed program (RC 8 or higher) to 2500-PROCESS-FAILURE.
+      * PASS and WARN entries need no retry decision.
+      *----------------------------------------------------------
+       2000-PROCESS-RUN-CONTROL.
+           OPEN INPUT GRACE-RUNC-FILE.
+           IF GRACE-RUNC-NOT-FOUND
+               DISPLAY "GRACERUN NOT FOUND - NOTHING TO EVALUATE "
+                   "FOR RETRY"
+           ELSE
+               OPEN EXTEND GRACE-RSB-FILE
+               IF GRACE-RSB-STATUS = '35'
+                   OPEN OUTPUT GRACE-RSB-FILE
+               END-IF
+               OPEN EXTEND GRACE-HLD-FILE
+               IF GRACE-HLD-STATUS = '35'
+                   OPEN OUTPUT GRACE-HLD-FILE
+               END-IF
+               PERFORM 2100-READ-RUN-CONTROL
+               PERFORM 2500-PROCESS-FAILURE
+                   UNTIL GRACE-RUNC-END-OF-FILE
+               CLOSE GRACE-RUNC-FILE
+               CLOSE GRACE-RSB-FILE
+               CLOSE GRACE-HLD-FILE
+           END-IF.
+
+       2100-READ-RUN-CONTROL.
+           READ GRACE-RUNC-FILE
+               AT END
+                   SET GRACE-RUNC-END-OF-FILE TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------
+      * 2500-PROCESS-FAILURE looks the program up in the in-memory
+      * retry table (adding a fresh zero-attempt entry the first
+      * time it is seen), bumps its attempt count, and routes it to
+      * the resubmit queue while under the ceiling or the hold queue
+      * once it is not. PASS/WARN entries fall straight through.
+      * Only tonight's GRACE-RUNC-DATE records are considered, the
+      * same way GRACECTLR/GRACEOVFR filter to today's run -- without
+      * this, every run would keep reprocessing every FAIL ever
+      * accumulated on GRACERUN since inception, climbing attempt
+      * counts on failures already resolved on a prior night.
+      *----------------------------------------------------------
+       2500-PROCESS-FAILURE.
+           IF GRACE-RUNC-RC >= 8
+                   AND GRACE-RUNC-DATE = GRACE-RTRY-TODAY
+               PERFORM 2600-FIND-OR-ADD-PROGRAM
+               ADD 1 TO GRACE-RTY-TBL-COUNT(GRACE-RTY-TBL-FOUND-IDX)
+               IF GRACE-RTY-TBL-COUNT(GRACE-RTY-TBL-FOUND-IDX)
+                       <= GRACE-MAX-RETRIES
+                   MOVE GRACE-RUNC-PROGRAM TO GRACE-RSB-PROGRAM
+                   MOVE GRACE-RTY-TBL-COUNT(GRACE-RTY-TBL-FOUND-IDX)
+                       TO GRACE-RSB-ATTEMPT-COUNT
+                   WRITE GRACE-RSB-REC
+                   ADD 1 TO GRACE-RTRY-RESUBMIT-COUNT
+                   DISPLAY "RESUBMIT " GRACE-RUNC-PROGRAM
+                       " - ATTEMPT "
+                       GRACE-RTY-TBL-COUNT(GRACE-RTY-TBL-FOUND-IDX)
+                       " OF " GRACE-MAX-RETRIES
+               ELSE
+                   MOVE GRACE-RUNC-PROGRAM TO GRACE-HLD-PROGRAM
+                   MOVE GRACE-RUNC-RC TO GRACE-HLD-RC
+                   MOVE GRACE-RTY-TBL-COUNT(GRACE-RTY-TBL-FOUND-IDX)
+                       TO GRACE-HLD-ATTEMPT-COUNT
+                   WRITE GRACE-HLD-REC
+                   ADD 1 TO GRACE-RTRY-HOLD-COUNT
+                   DISPLAY "*** " GRACE-RUNC-PROGRAM
+                       " EXCEEDED " GRACE-MAX-RETRIES
+                       " RETRIES - ROUTED TO HOLD QUEUE FOR MANUAL "
+                       "INTERVENTION ***"
+               END-IF
+           END-IF.
+           PERFORM 2100-READ-RUN-CONTROL.
+
+      *----------------------------------------------------------
+      * 2600-FIND-OR-ADD-PROGRAM sets GRACE-RTY-TBL-FOUND-IDX to
+      * this program's table slot, appending a new zero-attempt
+      * entry the first time the name is seen.
+      *----------------------------------------------------------
+       2600-FIND-OR-ADD-PROGRAM.
+           MOVE ZERO TO GRACE-RTY-TBL-FOUND-IDX.
+           PERFORM 2650-SEARCH-PROGRAM-TABLE
+               VARYING GRACE-RTY-TBL-IDX FROM 1 BY 1
+               UNTIL GRACE-RTY-TBL-IDX > GRACE-RTY-TBL-USED.
+           IF GRACE-RTY-TBL-FOUND-IDX = ZERO
+               ADD 1 TO GRACE-RTY-TBL-USED
+               MOVE GRACE-RUNC-PROGRAM
+                   TO GRACE-RTY-TBL-PROGRAM(GRACE-RTY-TBL-USED)
+               MOVE ZERO TO GRACE-RTY-TBL-COUNT(GRACE-RTY-TBL-USED)
+               MOVE GRACE-RTY-TBL-USED TO GRACE-RTY-TBL-FOUND-IDX
+           END-IF.
+
+       2650-SEARCH-PROGRAM-TABLE.
+           IF GRACE-RTY-TBL-PROGRAM(GRACE-RTY-TBL-IDX)
+                   = GRACE-RUNC-PROGRAM
+               MOVE GRACE-RTY-TBL-IDX TO GRACE-RTY-TBL-FOUND-IDX
+           END-IF.
+
+      *----------------------------------------------------------
+      * 3000-SAVE-RETRY-TABLE recreates GRACERTY from the in-memory
+      * table so next run's attempt counts carry forward -- the
+      * same recreate-the-file pattern GRACEMNT uses for GRACEPRM.
+      *----------------------------------------------------------
+       3000-SAVE-RETRY-TABLE.
+           OPEN OUTPUT GRACE-RTY-FILE.
+           PERFORM 3100-WRITE-RETRY-RECORD
+               VARYING GRACE-RTY-TBL-IDX FROM 1 BY 1
+               UNTIL GRACE-RTY-TBL-IDX > GRACE-RTY-TBL-USED.
+           CLOSE GRACE-RTY-FILE.
+
+       3100-WRITE-RETRY-RECORD.
+           MOVE GRACE-RTY-TBL-PROGRAM(GRACE-RTY-TBL-IDX)
+               TO GRACE-RTY-PROGRAM.
+           MOVE GRACE-RTY-TBL-COUNT(GRACE-RTY-TBL-IDX)
+               TO GRACE-RTY-ATTEMPT-COUNT.
+           WRITE GRACE-RTY-REC.
+
+           COPY GRACERPTP.
