@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRACENDX.
+      *----------------------------------------------------------
+      * GRACENDX builds a keyed customer-name index off the same
+      * first-name/last-name STRING concatenation logic TESTSTRING-
+      * CONCAT uses for GRACE-S3, so the rest of the shop can look a
+      * customer up by full name instead of only by the primary
+      * numeric customer ID. GRACE-NDX-FULL-NAME carries an
+      * ALTERNATE RECORD KEY WITH DUPLICATES off the primary-keyed
+      * GRACE-NAME-INDEX file, since two customers sharing a full
+      * name is expected, not an error.
+      *----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-CST-FILE ASSIGN TO GRACECST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-CST-STATUS.
+           SELECT GRACE-NAME-INDEX ASSIGN TO GRACENDX
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GRACE-NDX-CUST-ID
+               ALTERNATE RECORD KEY IS GRACE-NDX-FULL-NAME
+                   WITH DUPLICATES
+               FILE STATUS IS GRACE-NDX-STATUS.
+           SELECT GRACE-EXC-FILE ASSIGN TO GRACEEXC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-EXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-CST-FILE
+           RECORDING MODE IS F.
+       01 GRACE-CST-REC.
+           05 GRACE-CST-ID PIC 9(06).
+           05 GRACE-CST-FIRST-NAME PIC X(15).
+           05 GRACE-CST-LAST-NAME PIC X(15).
+           05 FILLER PIC X(44).
+
+       FD  GRACE-NAME-INDEX.
+       01 GRACE-NDX-REC.
+           05 GRACE-NDX-CUST-ID PIC 9(06).
+           05 GRACE-NDX-FULL-NAME PIC X(30).
+           05 FILLER PIC X(44).
+
+       FD  GRACE-EXC-FILE
+           RECORDING MODE IS F.
+           COPY GRACEEXC.
+
+       WORKING-STORAGE SECTION.
+       01 GRACE-CST-STATUS PIC X(02).
+           88 GRACE-CST-OK VALUE '00'.
+           88 GRACE-CST-EOF VALUE '10'.
+           88 GRACE-CST-NOT-FOUND VALUE '35'.
+
+       01 GRACE-NDX-STATUS PIC X(02).
+           88 GRACE-NDX-OK VALUE '00'.
+
+       01 GRACE-EXC-STATUS PIC X(02).
+           88 GRACE-EXC-OK VALUE '00'.
+           88 GRACE-EXC-NOT-FOUND VALUE '35'.
+
+       01 GRACE-CST-EOF-SW PIC X(01) VALUE 'N'.
+           88 GRACE-CST-END-OF-FILE VALUE 'Y'.
+
+      *GRACE Compiler Helper Variables -- mirrors the STRING-overflow
+      *check TESTSTRINGCONCAT uses for GRACE-S3.
+       01 GRACE-NDX-STR-PTR PIC 9(4).
+       01 GRACE-NDX-STR-OVFL-SW PIC X(01) VALUE 'N'.
+           88 GRACE-NDX-STR-OVERFLOWED VALUE 'Y'.
+
+      *Oversized staging buffer for the overflow check below -- a
+      *STRING pointer capped at (target length + 1) on overflow is
+      *indistinguishable from an exact fit under this shop's
+      *GnuCOBOL, so GRACE-NDX-FULL-NAME itself can't be trusted to
+      *detect truncation.
+       01 GRACE-NDX-NAME-STAGE PIC X(40).
+
+       01 GRACE-NDX-BUILD-COUNT PIC 9(06) VALUE ZERO.
+
+           COPY GRACERPTH.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           MOVE "GRACENDX" TO GRACE-RPT-PROGRAM-NAME.
+           PERFORM 0500-PRINT-GRACE-RPT-HEADER.
+           OPEN INPUT GRACE-CST-FILE.
+           IF GRACE-CST-NOT-FOUND
+               DISPLAY "GRACECST NOT FOUND - NAME INDEX NOT BUILT"
+           ELSE
+               OPEN OUTPUT GRACE-NAME-INDEX
+               PERFORM 1000-READ-CUSTOMER
+               PERFORM 2000-BUILD-INDEX-RECORD
+                   UNTIL GRACE-CST-END-OF-FILE
+               CLOSE GRACE-CST-FILE
+               CLOSE GRACE-NAME-INDEX
+           END-IF.
+           MOVE GRACE-NDX-BUILD-COUNT TO GRACE-RPT-REC-COUNT.
+           PERFORM 0600-PRINT-GRACE-RPT-FOOTER.
+           DISPLAY "GRACENDX BUILT " GRACE-NDX-BUILD-COUNT
+               " NAME-INDEX RECORD(S)".
+           IF GRACE-NDX-STR-OVERFLOWED
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       1000-READ-CUSTOMER.
+           READ GRACE-CST-FILE
+               AT END
+                   SET GRACE-CST-END-OF-FILE TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------
+      * 2000-BUILD-INDEX-RECORD concatenates the customer's first
+      * and last name the same way TESTSTRINGCONCAT builds GRACE-S3,
+      * flags a truncated result the same way, and writes the
+      * primary/alternate-keyed index record.
+      *----------------------------------------------------------
+       2000-BUILD-INDEX-RECORD.
+           MOVE SPACES TO GRACE-NDX-FULL-NAME.
+           MOVE SPACES TO GRACE-NDX-NAME-STAGE.
+           MOVE 1 TO GRACE-NDX-STR-PTR.
+           STRING GRACE-CST-FIRST-NAME DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  GRACE-CST-LAST-NAME DELIMITED BY SPACE
+               INTO GRACE-NDX-NAME-STAGE
+               WITH POINTER GRACE-NDX-STR-PTR
+           END-STRING.
+           IF GRACE-NDX-NAME-STAGE(LENGTH OF GRACE-NDX-FULL-NAME
+                   + 1:) NOT = SPACES
+               SET GRACE-NDX-STR-OVERFLOWED TO TRUE
+               DISPLAY "*** WARNING: CUSTOMER NAME TRUNCATED INTO "
+                   "GRACE-NDX-FULL-NAME FOR ID " GRACE-CST-ID " ***"
+               MOVE "GRACENDX" TO GRACE-EXC-PROGRAM
+               MOVE "TRUNCATION" TO GRACE-EXC-EVENT-TYPE
+               MOVE "GRACE-NDX-FULL-NAME" TO GRACE-EXC-FIELD-NAME
+               MOVE "CUSTOMER NAME TRUNCATED INTO GRACE-NDX-FULL-NAME"
+                   TO GRACE-EXC-DETAIL
+               PERFORM 8500-LOG-EXCEPTION
+           END-IF.
+           MOVE GRACE-NDX-NAME-STAGE(1:LENGTH OF GRACE-NDX-FULL-NAME)
+               TO GRACE-NDX-FULL-NAME.
+           MOVE GRACE-CST-ID TO GRACE-NDX-CUST-ID.
+           WRITE GRACE-NDX-REC
+               INVALID KEY
+                   DISPLAY "*** DUPLICATE CUSTOMER ID " GRACE-CST-ID
+                       " - INDEX RECORD NOT WRITTEN ***"
+               NOT INVALID KEY
+                   ADD 1 TO GRACE-NDX-BUILD-COUNT
+           END-WRITE.
+           PERFORM 1000-READ-CUSTOMER.
+
+           COPY GRACERPTP.
+
+           COPY GRACEEXCP.
