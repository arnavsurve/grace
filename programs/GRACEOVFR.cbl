@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRACEOVFR.
+
+      *----------------------------------------------------------
+      * GRACEOVFR reads the shared GRACEEXC exception log (written
+      * by every program's 8500-LOG-EXCEPTION paragraph) and lists
+      * just the OVERFLOW events - literals or computed results
+      * that exceeded their target PICTURE clause - across an
+      * entire batch run, with the program name and field name for
+      * each, instead of checking each program's own console output
+      * one at a time to find which fields got clipped.
+      *----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRACE-EXC-FILE ASSIGN TO GRACEEXC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRACE-EXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRACE-EXC-FILE
+           RECORDING MODE IS F.
+           COPY GRACEEXC.
+
+       WORKING-STORAGE SECTION.
+       01 GRACE-EXC-STATUS PIC X(02).
+           88 GRACE-EXC-OK VALUE '00'.
+           88 GRACE-EXC-EOF VALUE '10'.
+           88 GRACE-EXC-NOT-FOUND VALUE '35'.
+
+       01 GRACE-EOF-SW PIC X(01) VALUE 'N'.
+           88 GRACE-END-OF-FILE VALUE 'Y'.
+
+       01 GRACE-OVFL-COUNT PIC 9(6) VALUE ZERO.
+       01 GRACE-OVFR-TODAY PIC 9(08) VALUE ZERO.
+
+           COPY GRACERPTH.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           MOVE "GRACEOVFR" TO GRACE-RPT-PROGRAM-NAME.
+           PERFORM 0500-PRINT-GRACE-RPT-HEADER.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-LIST-OVERFLOWS UNTIL GRACE-END-OF-FILE.
+           PERFORM 9000-TERMINATE.
+           MOVE GRACE-OVFL-COUNT TO GRACE-RPT-REC-COUNT.
+           PERFORM 0600-PRINT-GRACE-RPT-FOOTER.
+           IF GRACE-OVFL-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+      *----------------------------------------------------------
+      * 1000-INITIALIZE opens GRACEEXC and primes the read. No
+      * exceptions logged yet this run is not an error - it just
+      * means the listing below comes back empty.
+      *----------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT GRACE-OVFR-TODAY FROM DATE YYYYMMDD.
+           OPEN INPUT GRACE-EXC-FILE.
+           IF GRACE-EXC-NOT-FOUND
+               DISPLAY "GRACEEXC NOT FOUND - NO EXCEPTIONS LOGGED "
+                   "THIS RUN"
+               SET GRACE-END-OF-FILE TO TRUE
+           ELSE
+               PERFORM 1100-READ-EXCEPTION
+           END-IF.
+
+       1100-READ-EXCEPTION.
+           READ GRACE-EXC-FILE
+               AT END
+                   SET GRACE-END-OF-FILE TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------
+      * 2000-LIST-OVERFLOWS prints one line per OVERFLOW event and
+      * skips every other event type (SELFASSIGN, TRUNCATION) that
+      * shares the same GRACEEXC log. GRACEEXC accumulates across
+      * every past run, so an event stamped with an earlier run's
+      * date is skipped here rather than listed alongside tonight's.
+      *----------------------------------------------------------
+       2000-LIST-OVERFLOWS.
+           IF GRACE-EXC-EVENT-TYPE = "OVERFLOW"
+               AND GRACE-EXC-DATE = GRACE-OVFR-TODAY
+               ADD 1 TO GRACE-OVFL-COUNT
+               DISPLAY GRACE-EXC-PROGRAM " " GRACE-EXC-FIELD-NAME
+                   " - " GRACE-EXC-DETAIL
+           END-IF.
+           PERFORM 1100-READ-EXCEPTION.
+
+       9000-TERMINATE.
+           IF NOT GRACE-EXC-NOT-FOUND
+               CLOSE GRACE-EXC-FILE
+           END-IF.
+
+           COPY GRACERPTP.
