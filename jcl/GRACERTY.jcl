@@ -0,0 +1,28 @@
+//GRACERTY PROC
+//*--------------------------------------------------------------
+//* GRACERTY - CATALOGED PROCEDURE
+//*
+//* RUNS AFTER THE NIGHTLY SUITE TO CONSOLIDATE RESULTS AND ACT ON
+//* ANY FAILURE. STEP01 PRINTS THE PASS/WARN/FAIL CONTROL REPORT
+//* OFF GRACERUN. STEP02 DECIDES, PER FAILED PROGRAM, WHETHER TO
+//* QUEUE AN AUTOMATIC RESUBMIT (GRACERSB) OR ROUTE IT TO THE HOLD
+//* QUEUE (GRACEHLD) FOR MANUAL INTERVENTION, KEYED OFF THE RETRY
+//* CEILING ON THE GRACERMX PARAMETER CARD. OPERATIONS (OR THE JOB
+//* SCHEDULER) RESUBMITS ANY STEP LISTED ON GRACERSB AND WORKS
+//* GRACEHLD BY HAND.
+//*--------------------------------------------------------------
+//STEP01   EXEC PGM=GRACECTLR
+//STEPLIB  DD DSN=GRACE.BATCH.LOADLIB,DISP=SHR
+//GRACERUN DD DSN=GRACE.BATCH.DATA(GRACERUN),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP02   EXEC PGM=GRACERTRY
+//STEPLIB  DD DSN=GRACE.BATCH.LOADLIB,DISP=SHR
+//GRACERUN DD DSN=GRACE.BATCH.DATA(GRACERUN),DISP=SHR
+//GRACERMX DD DSN=GRACE.BATCH.PARMLIB(RETRYMAX),DISP=SHR
+//GRACERTY DD DSN=GRACE.BATCH.DATA(GRACERTY),DISP=SHR
+//GRACERSB DD DSN=GRACE.BATCH.DATA(GRACERSB),DISP=SHR
+//GRACEHLD DD DSN=GRACE.BATCH.DATA(GRACEHLD),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
