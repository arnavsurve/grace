@@ -0,0 +1,35 @@
+//GRACEPRC PROC
+//*--------------------------------------------------------------
+//* GRACEPRC - CATALOGED PROCEDURE
+//*
+//* CHAINS THE DECLARATIVES-BASED GRACE PROC TEST PROGRAMS INTO
+//* ONE ORDERED BATCH RUN. EACH STEP CHECKS THE CONDITION CODE OF
+//* THE STEP BEFORE IT SO A FAILURE PARTWAY THROUGH DOES NOT LET
+//* A LATER STEP RUN AGAINST BAD STATE.
+//*
+//* STEP01 - TESTPROCSIMPLE   (GRACE-SAYHI)
+//* STEP02 - TESTPROCNESTED   (GRACE-OUTER / GRACE-INNER)
+//* STEP03 - TESTMULTIPLEPROCS (GRACE-FIRST/SECOND/THIRD)
+//*--------------------------------------------------------------
+//STEP01   EXEC PGM=TESTPROCSIMPLE
+//STEPLIB  DD DSN=GRACE.BATCH.LOADLIB,DISP=SHR
+//GRACEPRR DD DSN=GRACE.BATCH.DATA(GRACEPRR),DISP=SHR
+//GRACERUN DD DSN=GRACE.BATCH.DATA(GRACERUN),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP02   EXEC PGM=TESTPROCNESTED,COND=(0,NE,STEP01)
+//STEPLIB  DD DSN=GRACE.BATCH.LOADLIB,DISP=SHR
+//GRACEPRR DD DSN=GRACE.BATCH.DATA(GRACEPRR),DISP=SHR
+//GRACERUN DD DSN=GRACE.BATCH.DATA(GRACERUN),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP03   EXEC PGM=TESTMULTIPLEPROCS,COND=(0,NE,STEP02)
+//STEPLIB  DD DSN=GRACE.BATCH.LOADLIB,DISP=SHR
+//GRACEPSL DD DSN=GRACE.BATCH.PARMLIB(PROCSEL),DISP=SHR
+//GRACECMP DD DSN=GRACE.BATCH.DATA(GRACECMP),DISP=SHR
+//GRACERST DD DSN=GRACE.BATCH.PARMLIB(RESTART),DISP=SHR
+//GRACERUN DD DSN=GRACE.BATCH.DATA(GRACERUN),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
