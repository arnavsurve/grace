@@ -0,0 +1,7 @@
+//GRACENIT JOB (ACCTNO),'GRACE BATCH SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* GRACENIT - RUNS THE CHAINED DECLARATIVES PROC TEST SUITE BY
+//* INVOKING THE GRACEPRC CATALOGED PROCEDURE.
+//*--------------------------------------------------------------
+//RUNPROCS EXEC GRACEPRC
